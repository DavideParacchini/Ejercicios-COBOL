@@ -13,11 +13,34 @@
        01 ZONEADO.
            02 NUM PIC S9(1) VALUES -3.
 
+       01 ZONEADO-SALARIO.
+           02 SALARIO        PIC S9(5)V99.
+           02 SALARIO-LIDER  PIC -ZZZZ9.99.
+           02 SALARIO-COLA   PIC ZZZZ9.99-.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM 00001-ZONEADO.
 
+           MOVE 3 TO NUM
+           PERFORM 00002-ZONEADO-POSITIVO.
+
+           MOVE 0 TO NUM
+           PERFORM 00003-ZONEADO-CERO.
+
+           MOVE -9 TO NUM
+           PERFORM 00004-ZONEADO-NEG-MAX.
+
+           MOVE 9 TO NUM
+           PERFORM 00005-ZONEADO-POS-MAX.
+
+           MOVE 12345.67 TO SALARIO
+           PERFORM 00006-ZONEADO-SALARIO-POS.
+
+           MOVE -12345.67 TO SALARIO
+           PERFORM 00007-ZONEADO-SALARIO-NEG.
+
            STOP RUN.
 
 
@@ -29,6 +52,51 @@
                   NEXT SENTENCE
            END-IF.
 
+       00002-ZONEADO-POSITIVO.
+           IF NUM = 3
+              DISPLAY ZONEADO
+              ELSE
+                  NEXT SENTENCE
+           END-IF.
+
+       00003-ZONEADO-CERO.
+           IF NUM = 0
+              DISPLAY ZONEADO
+              ELSE
+                  NEXT SENTENCE
+           END-IF.
+
+       00004-ZONEADO-NEG-MAX.
+           IF NUM = -9
+              DISPLAY ZONEADO
+              ELSE
+                  NEXT SENTENCE
+           END-IF.
+
+       00005-ZONEADO-POS-MAX.
+           IF NUM = 9
+              DISPLAY ZONEADO
+              ELSE
+                  NEXT SENTENCE
+           END-IF.
+
+       00006-ZONEADO-SALARIO-POS.
+      *Mueve un salario positivo a los mismos tipos de campo editado
+      *que usa el registro de nomina (signo al frente y signo al
+      *final) para ver como se acomoda el cero a la izquierda.
+           MOVE SALARIO TO SALARIO-LIDER
+           MOVE SALARIO TO SALARIO-COLA
+           DISPLAY "SALARIO POSITIVO, SIGNO AL FRENTE: " SALARIO-LIDER
+           DISPLAY "SALARIO POSITIVO, SIGNO AL FINAL:  " SALARIO-COLA.
+
+       00007-ZONEADO-SALARIO-NEG.
+      *Repite la prueba anterior con un salario negativo, para ver
+      *donde cae el signo "-" en cada campo editado.
+           MOVE SALARIO TO SALARIO-LIDER
+           MOVE SALARIO TO SALARIO-COLA
+           DISPLAY "SALARIO NEGATIVO, SIGNO AL FRENTE: " SALARIO-LIDER
+           DISPLAY "SALARIO NEGATIVO, SIGNO AL FINAL:  " SALARIO-COLA.
+
 
 
            END PROGRAM ZONEANDO.
