@@ -6,28 +6,201 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMINA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TRABAJADORES ASSIGN TO 'TRABAJADORES.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY RT-ID-TRAB
+               FILE STATUS WKS-FS-TRAB.
+           SELECT F-REPORTE ASSIGN TO 'NOMINA-REPORTE.TXT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-REPORTE.
+           SELECT F-CONTROL ASSIGN TO 'NOMINA-CONTROL.DAT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-CONTROL.
+           SELECT F-DEPARTAMENTOS ASSIGN TO 'DEPARTAMENTOS.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY DP-CODIGO
+               FILE STATUS WKS-FS-DEPTO.
+           SELECT F-HISTORIAL ASSIGN TO 'NOMINA-HISTORIAL.TXT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-HIST.
+           SELECT F-CSV ASSIGN TO 'NOMINA-CENSO.CSV'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-CSV.
+           SELECT F-DEPTO-REP ASSIGN TO 'NOMINA-DEPTOS-REPORTE.TXT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-DEPTO-REP.
+
        DATA DIVISION.
        FILE SECTION.
+       FD F-TRABAJADORES.
+      *Un registro por trabajador, grabado en cuanto se captura o
+      *modifica, para que la plantilla sobreviva entre corridas.
+       01 REG-TRABAJADOR.
+           02 RT-ID-TRAB       PIC 9(4).
+           02 RT-NOMBRE-TRAB   PIC X(50).
+           02 RT-APELL-PAT     PIC X(50).
+           02 RT-APELL-MAT     PIC X(50).
+           02 RT-SALARIO       PIC S9(5)V99.
+           02 RT-DEPARTAMENTO  PIC 9(2) OCCURS 3 TIMES.
+           02 RT-ESTADO        PIC X(01).
+           02 RT-FECHA-ALTA    PIC 9(08).
+           02 RT-FECHA-BAJA    PIC 9(08).
+           02 RT-MOTIVO-BAJA   PIC 9(02).
+           02 RT-VAC-USADOS    PIC 9(03).
+           02 RT-FRECUENCIA    PIC 9(01).
+           02 RT-YTD-NETO      PIC 9(7)V99.
+
+       FD F-REPORTE.
+       01 REG-REPORTE              PIC X(80).
+
+       FD F-CONTROL.
+      *Un solo renglon con el ultimo ID asignado, para que el
+      *consecutivo de altas nunca se reinicie entre corridas.
+       01 REG-CONTROL.
+           02 RC-ULTIMO-ID          PIC 9(4).
+           02 RC-CAPACIDAD-MAX      PIC 9(3).
+
+       FD F-DEPARTAMENTOS.
+      *Catalogo de departamentos: codigo, nombre y centro de costo.
+       01 REG-DEPARTAMENTO.
+           02 DP-CODIGO             PIC 9(2).
+           02 DP-NOMBRE             PIC X(30).
+           02 DP-CENTRO-COSTO       PIC X(10).
+
+       FD F-HISTORIAL.
+      *Bitacora de cambios: un renglon de texto por cada modificacion
+      *hecha a un trabajador, para auditoria posterior.
+       01 REG-HISTORIAL             PIC X(100).
+
+       FD F-CSV.
+      *Exportacion del padron de trabajadores en formato CSV, una
+      *linea por trabajador activo o dado de baja.
+       01 REG-CSV                   PIC X(200).
+
+       FD F-DEPTO-REP.
+      *Padron de trabajadores agrupado por departamento, con
+      *subtotal de nomina por departamento y total general.
+       01 REG-DEPTO-REP             PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       01 WKS-DATOS-TRAB OCCURS 100 TIMES DEPENDING ON WKS-FIN
+       77 WKS-FS-TRAB          PIC X(2).
+       77 WKS-FS-REPORTE       PIC X(2).
+       77 WKS-FS-CONTROL       PIC X(2).
+       77 WKS-FS-DEPTO         PIC X(2).
+       77 WKS-FS-HIST          PIC X(2).
+       77 WKS-FS-CSV           PIC X(2).
+       77 WKS-CSV-SALARIO      PIC 9(5)V99.
+       77 WKS-CSV-ESTADO       PIC X(10).
+       77 WKS-VAC-HOY          PIC 9(8).
+       77 WKS-VAC-ANTIG        PIC 9(3).
+       77 WKS-VAC-DIAS         PIC 9(3).
+       77 WKS-VAC-SALDO        PIC S9(3).
+       77 WKS-VAC-TOMADOS      PIC 9(3).
+       77 WKS-NETO-PERIODO     PIC S9(7)V99.
+       77 WKS-NETO-PER-FORMATO PIC -ZZZZZ9.99.
+       77 WKS-FS-DEPTO-REP     PIC X(2).
+       77 WKS-DEPTO-SUBTOTAL   PIC S9(9)V99.
+       77 WKS-DEPTO-GRAN-TOTAL PIC S9(9)V99.
+       77 WKS-DEPTO-SUB-FORMAT PIC -ZZZZZZZ9.99.
+       77 WKS-DEPTO-DESC       PIC X(30).
+       77 WKS-LINEA-REPORTE    PIC 9(3).
+       77 WKS-PAGINA-REPORTE   PIC 9(3).
+       77 WKS-CONS-RENGLON     PIC 9(2).
+       77 WKS-CONS-PAGINA      PIC 9(3).
+       77 WKS-PAUSA            PIC X(01).
+       77 WKS-AUM-DEPTO        PIC 9(2).
+       77 WKS-AUM-PORC         PIC 9(3)V99.
+       77 WKS-AUM-CONTADOR     PIC 9(3).
+
+       01 WKS-LIN-HISTORIAL.
+           02 WKS-LH-FECHA      PIC 9(08).
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 WKS-LH-ID         PIC ZZZ9.
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 WKS-LH-CAMPO      PIC X(12).
+           02 WKS-LH-ANTERIOR   PIC X(30).
+           02 WKS-LH-NUEVO      PIC X(30).
+
+       01 WKS-LIN-DETALLE.
+           02 WKS-LD-ID        PIC ZZZ9.
+           02 FILLER           PIC X(3) VALUE SPACES.
+           02 WKS-LD-NOMBRE    PIC X(30).
+           02 WKS-LD-APELLIDOS PIC X(30).
+           02 WKS-LD-SALARIO   PIC ZZZZZ9.99.
+
+       01 WKS-DATOS-TRAB OCCURS 1 TO 999 TIMES DEPENDING ON WKS-FIN
                                     INDEXED BY WKS-INDICE.
            02 WKS-NOMBRE-TRAB  PIC X(50).
            02 WKS-APELL-PAT    PIC X(50).
            02 WKS-APELL-MAT    PIC X(50).
            02 WKS-SALARIO      PIC S9(5)V99.
-           02 WKS-ID-TRAB      PIC 9(2).
+           02 WKS-ID-TRAB      PIC 9(4).
            02 WKS-DEPARTAMENTO PIC 9(2) OCCURS 3 TIMES.
+           02 WKS-ESTADO       PIC X(01).
+               88 WKS-ACTIVO      VALUE 'A'.
+               88 WKS-DADO-BAJA   VALUE 'B'.
+           02 WKS-FECHA-ALTA   PIC 9(08).
+           02 WKS-FECHA-BAJA   PIC 9(08).
+           02 WKS-MOTIVO-BAJA  PIC 9(02).
+               88 WKS-MOT-RENUNCIA   VALUE 1.
+               88 WKS-MOT-DESPIDO    VALUE 2.
+               88 WKS-MOT-JUBILACION VALUE 3.
+               88 WKS-MOT-OTRO       VALUE 9.
+           02 WKS-VAC-USADOS   PIC 9(03).
+           02 WKS-FRECUENCIA   PIC 9(01).
+               88 WKS-FREC-SEMANAL    VALUE 1.
+               88 WKS-FREC-QUINCENAL  VALUE 2.
+               88 WKS-FREC-MENSUAL    VALUE 3.
+           02 WKS-YTD-NETO     PIC 9(7)V99.
 
        77 WKS-FIN              PIC 9(3).
        77 WKS-SAL-FORMATO      PIC ZZZZZ9.99.
-       77 WKS-CONTADOR         PIC 9(2).
+       77 WKS-CONTADOR         PIC 9(4).
        77 WKS-TERMINA          PIC 9(1).
        77 WKS-RECORRE          PIC 9(3).
-       77 WKS-ID-AUX           PIC 9(2).
+       77 WKS-ID-AUX           PIC 9(4).
        77 WKS-COL              PIC 9(1).
        77 WKS-ELECCION         PIC 9(1).
        77 WKS-INDICADOR        PIC 9(1).
+       77 WKS-LARGO-BUSCA      PIC 9(2).
+       77 WKS-ENCONTRADO       PIC 9(1).
+       77 WKS-CANCELA-ALTA     PIC 9(1).
+       77 WKS-NOMBRE-TEMP      PIC X(50).
+       77 WKS-CONT-BLANCOS     PIC 9(3) COMP.
+       77 WKS-NOMBRE-INVALIDO  PIC 9(1).
+       77 WKS-NETOS-NEGATIVOS  PIC 9(3).
+       77 WKS-NOMINA-DETENIDA  PIC 9(1).
+       77 WKS-NOMINA-REINICIO  PIC 9(4) VALUE 1.
+
+       77 WKS-CONT-ALTAS       PIC 9(5).
+       77 WKS-CONT-CONSULTAS   PIC 9(5).
+       77 WKS-CONT-MODIFS      PIC 9(5).
+       77 WKS-CONT-BAJAS       PIC 9(5).
+       77 WKS-CONT-NOMINAS     PIC 9(5).
+       77 WKS-CONT-OTRAS       PIC 9(5).
+       77 WKS-CAPACIDAD-MAX    PIC 9(3) VALUE 100.
+       77 WKS-CAPACIDAD-TEMP   PIC 9(3).
+       77 WKS-CAMBIA-CAPACIDAD PIC X(01).
+           88 WKS-CAMBIA-CAP-SI VALUE 'S'.
+
+       77 WKS-PREST-MONTO      PIC S9(7)V99.
+       77 WKS-PREST-TASA-ANUAL PIC 9(3)V99.
+       77 WKS-PREST-PLAZO      PIC 9(3).
+       77 WKS-PREST-PERIODO    PIC 9(3).
+       77 WKS-PREST-SALDO      PIC S9(9)V99.
+       77 WKS-PREST-INTERES    PIC S9(7)V99.
+       77 WKS-PREST-CAPITAL    PIC S9(7)V99.
+       77 WKS-PREST-PAGO       PIC S9(9)V99.
+       77 WKS-PREST-TASA-MENS  USAGE COMP-2.
+       77 WKS-PREST-FACTOR     USAGE COMP-2.
+       77 WKS-PREST-PAGO-CALC  USAGE COMP-2.
 
        01 WKS-OPCION           PIC A(1) VALUE SPACE.
            88 WKS-OPC-ALTA  VALUE 'A'.
@@ -37,44 +210,330 @@
            88 WKS-OPC-T     VALUE 'T'.
            88 WKS-OPC-M     VALUE 'M'.
            88 WKS-OPC-B     VALUE 'B'.
+           88 WKS-OPC-E     VALUE 'E'.
+           88 WKS-OPC-R     VALUE 'R'.
+           88 WKS-OPC-V     VALUE 'V'.
+           88 WKS-OPC-X     VALUE 'X'.
+           88 WKS-OPC-D     VALUE 'D'.
+           88 WKS-OPC-O     VALUE 'O'.
+           88 WKS-OPC-P     VALUE 'P'.
+           88 WKS-OPC-L     VALUE 'L'.
 
        77 WKS-AUX-NOMBRE       PIC X(50).
        77 WKS-AUX-SALARIO      PIC S9(5)V99.
-       77 WKS-AUX-ID-TRAB      PIC 9(2).
+       77 WKS-AUX-ID-TRAB      PIC 9(4).
        77 WKS-AUX-DEPARTAMENTO PIC 9(2).
 
+       01 WKS-RENGLON-NOMINA.
+           02 WKS-DEDUC-ISR     PIC S9(5)V99.
+           02 WKS-DEDUC-IMSS    PIC S9(5)V99.
+           02 WKS-TOTAL-DEDUC   PIC S9(5)V99.
+           02 WKS-SALARIO-NETO  PIC S9(6)V99.
+       77 WKS-NETO-FORMATO      PIC -ZZZZZ9.99.
+       77 WKS-YTD-FORMATO       PIC ZZZZZZ9.99.
+
+       77 WKS-MODO-BATCH        PIC X(01).
+
+       LINKAGE SECTION.
+       01 LK-PARM-MODO          PIC X(01).
+       01 LK-PARM-STATUS        PIC X(02).
 
        PROCEDURE DIVISION.
+      *El punto de entrada principal no lleva USING, para que el
+      *programa siga arrancando por su cuenta como ejecutable
+      *independiente, igual que siempre. La corrida nocturna en
+      *modo batch entra por el punto de entrada NOMINA-BATCH, mas
+      *abajo, que si recibe parametros via LINKAGE.
 
        00000-MAIN.
 
-           DISPLAY "NOMINA TRABAJADORES".
+           MOVE SPACES TO WKS-MODO-BATCH
+           PERFORM 00000-MAIN-CUERPO
+           GOBACK.
+
+       00070-ENTRADA-BATCH.
+           ENTRY "NOMINA-BATCH" USING LK-PARM-MODO LK-PARM-STATUS.
+           MOVE SPACES TO WKS-MODO-BATCH
+           MOVE LK-PARM-MODO TO WKS-MODO-BATCH
+           MOVE "00" TO LK-PARM-STATUS
+           PERFORM 00000-MAIN-CUERPO
+           GOBACK.
+
+       00000-MAIN-CUERPO.
            MOVE ZERO TO WKS-TERMINA.
            MOVE ZERO TO WKS-FIN.
-           PERFORM 00003-MENU UNTIL WKS-TERMINA = 1
-           STOP RUN.
+           MOVE ZERO TO WKS-CONT-ALTAS.
+           MOVE ZERO TO WKS-CONT-CONSULTAS.
+           MOVE ZERO TO WKS-CONT-MODIFS.
+           MOVE ZERO TO WKS-CONT-BAJAS.
+           MOVE ZERO TO WKS-CONT-NOMINAS.
+           MOVE ZERO TO WKS-CONT-OTRAS.
+           MOVE 1 TO WKS-NOMINA-REINICIO.
+           PERFORM 00020-CARGA-TRABAJADORES.
+           PERFORM 00027-CARGA-CONTADOR.
+           PERFORM 00029-CARGA-DEPTOS.
+           IF WKS-MODO-BATCH = "B"
+              PERFORM 00069-PROCESO-BATCH
+           ELSE
+              DISPLAY "NOMINA TRABAJADORES"
+              PERFORM 00003-MENU UNTIL WKS-TERMINA = 1
+           END-IF
+           PERFORM 00064-MUESTRA-ESTADISTICAS
+           CLOSE F-TRABAJADORES.
+           CLOSE F-DEPARTAMENTOS.
+
+       00029-CARGA-DEPTOS.
+      *Abre el catalogo de departamentos y lo siembra con los
+      *departamentos conocidos si es la primera vez que se usa.
+           OPEN I-O F-DEPARTAMENTOS
+           IF WKS-FS-DEPTO = '35'
+              OPEN OUTPUT F-DEPARTAMENTOS
+              CLOSE F-DEPARTAMENTOS
+              OPEN I-O F-DEPARTAMENTOS
+              MOVE 10 TO DP-CODIGO
+              MOVE "RECURSOS HUMANOS" TO DP-NOMBRE
+              MOVE "CC-10"            TO DP-CENTRO-COSTO
+              WRITE REG-DEPARTAMENTO
+              MOVE 11 TO DP-CODIGO
+              MOVE "VENTAS"           TO DP-NOMBRE
+              MOVE "CC-11"            TO DP-CENTRO-COSTO
+              WRITE REG-DEPARTAMENTO
+              MOVE 12 TO DP-CODIGO
+              MOVE "LOGISTICA"        TO DP-NOMBRE
+              MOVE "CC-12"            TO DP-CENTRO-COSTO
+              WRITE REG-DEPARTAMENTO
+              MOVE 13 TO DP-CODIGO
+              MOVE "SISTEMAS"         TO DP-NOMBRE
+              MOVE "CC-13"            TO DP-CENTRO-COSTO
+              WRITE REG-DEPARTAMENTO
+              MOVE 14 TO DP-CODIGO
+              MOVE "CONTABILIDAD"     TO DP-NOMBRE
+              MOVE "CC-14"            TO DP-CENTRO-COSTO
+              WRITE REG-DEPARTAMENTO
+              MOVE 15 TO DP-CODIGO
+              MOVE "PRODUCCION"       TO DP-NOMBRE
+              MOVE "CC-15"            TO DP-CENTRO-COSTO
+              WRITE REG-DEPARTAMENTO
+           END-IF.
+
+       00030-BUSCA-DEPTO.
+      *Recibe el codigo en DP-CODIGO y devuelve la descripcion en
+      *WKS-DEPTO-DESC; si no existe en el catalogo lo marca como tal.
+           READ F-DEPARTAMENTOS
+              INVALID KEY MOVE "(DEPARTAMENTO DESCONOCIDO)"
+                          TO WKS-DEPTO-DESC
+              NOT INVALID KEY MOVE DP-NOMBRE TO WKS-DEPTO-DESC
+           END-READ.
+
+       00027-CARGA-CONTADOR.
+      *Recupera el ultimo ID de empleado asignado en una corrida
+      *anterior, para que las altas nunca reutilicen un ID ya dado.
+      *De paso recupera la capacidad maxima de trabajadores, que ya
+      *no esta fija en el programa (vea 00065-CONFIGURA-CAPACIDAD).
+           MOVE ZERO TO WKS-CONTADOR
+           OPEN INPUT F-CONTROL
+           IF WKS-FS-CONTROL = '00'
+              READ F-CONTROL
+                 NOT AT END
+                    MOVE RC-ULTIMO-ID TO WKS-CONTADOR
+                    IF RC-CAPACIDAD-MAX > 0
+                       MOVE RC-CAPACIDAD-MAX TO WKS-CAPACIDAD-MAX
+                    END-IF
+              END-READ
+              CLOSE F-CONTROL
+           END-IF
+           IF WKS-MODO-BATCH NOT = "B"
+              PERFORM 00065-CONFIGURA-CAPACIDAD
+           END-IF.
+
+       00065-CONFIGURA-CAPACIDAD.
+      *Permite cambiar, al arrancar, el tope de trabajadores que
+      *admite la tabla en memoria (antes era un 100 fijo en el
+      *codigo); el nuevo valor se graba junto con el contador.
+           DISPLAY "CAPACIDAD MAXIMA ACTUAL DE TRABAJADORES: "
+                   WKS-CAPACIDAD-MAX
+           DISPLAY "DESEA CAMBIARLA? S.SI N.NO"
+           ACCEPT WKS-CAMBIA-CAPACIDAD
+           IF WKS-CAMBIA-CAP-SI
+              DISPLAY "NUEVA CAPACIDAD MAXIMA (1-999): "
+              ACCEPT WKS-CAPACIDAD-TEMP
+              IF WKS-CAPACIDAD-TEMP = 0
+                 DISPLAY "VALOR INVALIDO, VUELVA A INTENTAR."
+                 PERFORM 00065-CONFIGURA-CAPACIDAD
+              ELSE
+                 MOVE WKS-CAPACIDAD-TEMP TO WKS-CAPACIDAD-MAX
+              END-IF
+           END-IF.
+
+       00028-GRABA-CONTADOR.
+           MOVE WKS-CONTADOR      TO RC-ULTIMO-ID
+           MOVE WKS-CAPACIDAD-MAX TO RC-CAPACIDAD-MAX
+           OPEN OUTPUT F-CONTROL
+           WRITE REG-CONTROL
+           CLOSE F-CONTROL.
+
+       00020-CARGA-TRABAJADORES.
+      *Lee TRABAJADORES.DAT completo hacia la tabla de WORKING-STORAGE
+      *al arrancar, para que la plantilla capturada en una corrida
+      *anterior siga disponible en esta.
+           OPEN I-O F-TRABAJADORES
+           IF WKS-FS-TRAB = '35'
+              OPEN OUTPUT F-TRABAJADORES
+              CLOSE F-TRABAJADORES
+              OPEN I-O F-TRABAJADORES
+           END-IF
+
+           PERFORM UNTIL WKS-FS-TRAB = '10'
+              READ F-TRABAJADORES NEXT RECORD
+                 AT END MOVE '10' TO WKS-FS-TRAB
+                 NOT AT END
+                    ADD 1 TO WKS-FIN
+                    MOVE RT-ID-TRAB      TO WKS-ID-TRAB(WKS-FIN)
+                    MOVE RT-NOMBRE-TRAB  TO WKS-NOMBRE-TRAB(WKS-FIN)
+                    MOVE RT-APELL-PAT    TO WKS-APELL-PAT(WKS-FIN)
+                    MOVE RT-APELL-MAT    TO WKS-APELL-MAT(WKS-FIN)
+                    MOVE RT-SALARIO      TO WKS-SALARIO(WKS-FIN)
+                    MOVE RT-DEPARTAMENTO(1) TO
+                         WKS-DEPARTAMENTO(WKS-FIN,1)
+                    MOVE RT-DEPARTAMENTO(2) TO
+                         WKS-DEPARTAMENTO(WKS-FIN,2)
+                    MOVE RT-DEPARTAMENTO(3) TO
+                         WKS-DEPARTAMENTO(WKS-FIN,3)
+                    MOVE RT-ESTADO       TO WKS-ESTADO(WKS-FIN)
+                    MOVE RT-FECHA-ALTA   TO WKS-FECHA-ALTA(WKS-FIN)
+                    MOVE RT-FECHA-BAJA   TO WKS-FECHA-BAJA(WKS-FIN)
+                    MOVE RT-MOTIVO-BAJA  TO WKS-MOTIVO-BAJA(WKS-FIN)
+                    MOVE RT-VAC-USADOS   TO WKS-VAC-USADOS(WKS-FIN)
+                    MOVE RT-FRECUENCIA   TO WKS-FRECUENCIA(WKS-FIN)
+                    MOVE RT-YTD-NETO     TO WKS-YTD-NETO(WKS-FIN)
+              END-READ
+           END-PERFORM.
+
+       00021-GRABA-ALTA.
+      *Traslada el renglon recien capturado (indice WKS-FIN) al
+      *archivo indexado.
+           MOVE WKS-ID-TRAB(WKS-FIN)      TO RT-ID-TRAB.
+           MOVE WKS-NOMBRE-TRAB(WKS-FIN)  TO RT-NOMBRE-TRAB.
+           MOVE WKS-APELL-PAT(WKS-FIN)    TO RT-APELL-PAT.
+           MOVE WKS-APELL-MAT(WKS-FIN)    TO RT-APELL-MAT.
+           MOVE WKS-SALARIO(WKS-FIN)      TO RT-SALARIO.
+           MOVE WKS-DEPARTAMENTO(WKS-FIN,1) TO RT-DEPARTAMENTO(1).
+           MOVE WKS-DEPARTAMENTO(WKS-FIN,2) TO RT-DEPARTAMENTO(2).
+           MOVE WKS-DEPARTAMENTO(WKS-FIN,3) TO RT-DEPARTAMENTO(3).
+           MOVE WKS-ESTADO(WKS-FIN)       TO RT-ESTADO.
+           MOVE WKS-FECHA-ALTA(WKS-FIN)   TO RT-FECHA-ALTA.
+           MOVE WKS-FECHA-BAJA(WKS-FIN)   TO RT-FECHA-BAJA.
+           MOVE WKS-MOTIVO-BAJA(WKS-FIN)  TO RT-MOTIVO-BAJA.
+           MOVE WKS-VAC-USADOS(WKS-FIN)   TO RT-VAC-USADOS.
+           MOVE WKS-FRECUENCIA(WKS-FIN)   TO RT-FRECUENCIA.
+           MOVE WKS-YTD-NETO(WKS-FIN)     TO RT-YTD-NETO.
+           WRITE REG-TRABAJADOR
+              INVALID KEY
+                 DISPLAY "ERROR AL GRABAR TRABAJADOR, ID DUPLICADO."
+           END-WRITE.
+
+       00022-REGRABA-TRABAJADOR.
+      *Traslada el renglon del indice WKS-INDICE (modificacion o baja)
+      *de vuelta al archivo indexado.
+           MOVE WKS-ID-TRAB(WKS-INDICE)      TO RT-ID-TRAB.
+           MOVE WKS-NOMBRE-TRAB(WKS-INDICE)  TO RT-NOMBRE-TRAB.
+           MOVE WKS-APELL-PAT(WKS-INDICE)    TO RT-APELL-PAT.
+           MOVE WKS-APELL-MAT(WKS-INDICE)    TO RT-APELL-MAT.
+           MOVE WKS-SALARIO(WKS-INDICE)      TO RT-SALARIO.
+           MOVE WKS-DEPARTAMENTO(WKS-INDICE,1) TO RT-DEPARTAMENTO(1).
+           MOVE WKS-DEPARTAMENTO(WKS-INDICE,2) TO RT-DEPARTAMENTO(2).
+           MOVE WKS-DEPARTAMENTO(WKS-INDICE,3) TO RT-DEPARTAMENTO(3).
+           MOVE WKS-ESTADO(WKS-INDICE)       TO RT-ESTADO.
+           MOVE WKS-FECHA-ALTA(WKS-INDICE)   TO RT-FECHA-ALTA.
+           MOVE WKS-FECHA-BAJA(WKS-INDICE)   TO RT-FECHA-BAJA.
+           MOVE WKS-MOTIVO-BAJA(WKS-INDICE)  TO RT-MOTIVO-BAJA.
+           MOVE WKS-VAC-USADOS(WKS-INDICE)   TO RT-VAC-USADOS.
+           MOVE WKS-FRECUENCIA(WKS-INDICE)   TO RT-FRECUENCIA.
+           MOVE WKS-YTD-NETO(WKS-INDICE)     TO RT-YTD-NETO.
+           REWRITE REG-TRABAJADOR
+              INVALID KEY
+                 DISPLAY "ERROR AL REGRABAR TRABAJADOR."
+           END-REWRITE.
+
+       00037-GRABA-HISTORIAL.
+      *Agrega un renglon a NOMINA-HISTORIAL.TXT con el campo que
+      *cambio, su valor anterior y el nuevo, para dejar rastro de
+      *cada modificacion. WKS-LH-CAMPO, WKS-LH-ANTERIOR y
+      *WKS-LH-NUEVO ya vienen cargados por quien llama.
+           MOVE WKS-ID-TRAB(WKS-INDICE) TO WKS-LH-ID
+           ACCEPT WKS-LH-FECHA FROM DATE YYYYMMDD
+           OPEN EXTEND F-HISTORIAL
+           IF WKS-FS-HIST = '35'
+              OPEN OUTPUT F-HISTORIAL
+           END-IF
+           WRITE REG-HISTORIAL FROM WKS-LIN-HISTORIAL
+           CLOSE F-HISTORIAL.
 
        00003-MENU.
 
            DISPLAY "A. ALTAS, C. CONSULTA GENERAL, "
            "T. CONSULTA TRABAJADOR, M. MODIFICAR TRABAJADOR, B. BAJAS, "
-           "S. SALIR"
+           "E. EJECUTAR NOMINA, R. AUMENTO POR DEPARTAMENTO, "
+           "V. REACTIVAR TRABAJADOR, X. EXPORTAR CSV, "
+           "D. DIAS DE VACACIONES, O. REPORTE POR DEPARTAMENTO, "
+           "P. IMPRIMIR REGISTRO DE NOMINA, "
+           "L. TABLA DE AMORTIZACION DE PRESTAMO, S. SALIR"
            ACCEPT WKS-OPCION
            IF WKS-OPC-ALTA
+              ADD 1 TO WKS-CONT-ALTAS
               PERFORM 00001-CAPTURA-TRAB
               ELSE
               IF WKS-OPC-CONS
+              ADD 1 TO WKS-CONT-CONSULTAS
               MOVE 1 TO WKS-RECORRE
+              MOVE ZERO TO WKS-CONS-RENGLON
+              MOVE ZERO TO WKS-CONS-PAGINA
+              PERFORM 00038-CONS-GRAL-ENCABEZADO
               PERFORM 00002-CONSULTA-GRAL UNTIL WKS-RECORRE > WKS-FIN
                      ELSE
                      IF WKS-OPC-T
+                        ADD 1 TO WKS-CONT-CONSULTAS
                         PERFORM 00005-CONSULTA-TRAB
                         ELSE
                         IF WKS-OPC-M
+                        ADD 1 TO WKS-CONT-MODIFS
                         PERFORM 00005-MODIFICAR-TRAB
                      ELSE
                         IF WKS-OPC-B
+                        ADD 1 TO WKS-CONT-BAJAS
                         PERFORM 00015-BAJA-TRABAJADOR
+                     ELSE
+                        IF WKS-OPC-E
+                           ADD 1 TO WKS-CONT-NOMINAS
+                           PERFORM 00068-EJECUTA-NOMINA-AUTO
+                     ELSE
+                        IF WKS-OPC-R
+                           ADD 1 TO WKS-CONT-OTRAS
+                           PERFORM 00039-AUMENTO-DEPTO
+                     ELSE
+                        IF WKS-OPC-V
+                           ADD 1 TO WKS-CONT-OTRAS
+                           PERFORM 00041-REACTIVAR-TRABAJADOR
+                     ELSE
+                        IF WKS-OPC-X
+                           ADD 1 TO WKS-CONT-OTRAS
+                           PERFORM 00045-EXPORTA-CSV
+                     ELSE
+                        IF WKS-OPC-D
+                           ADD 1 TO WKS-CONT-OTRAS
+                           PERFORM 00047-CONSULTA-VACACIONES
+                     ELSE
+                        IF WKS-OPC-O
+                           ADD 1 TO WKS-CONT-OTRAS
+                           PERFORM 00050-REPORTE-DEPTOS
+                     ELSE
+                        IF WKS-OPC-P
+                           ADD 1 TO WKS-CONT-OTRAS
+                           PERFORM 00024-REPORTE-NOMINA
+                     ELSE
+                        IF WKS-OPC-L
+                           ADD 1 TO WKS-CONT-OTRAS
+                           PERFORM 00060-PRESTAMO-TRAB
                      ELSE
                      IF WKS-OPC-S
                         MOVE 1 TO WKS-TERMINA
@@ -84,34 +543,106 @@
               END-IF
            END-IF.
 
+       00064-MUESTRA-ESTADISTICAS.
+      *Resumen de lo realizado en la sesion, mostrado justo antes de
+      *cerrar los archivos.
+           DISPLAY "---------- ESTADISTICAS DE LA SESION ----------"
+           DISPLAY "ALTAS CAPTURADAS:          " WKS-CONT-ALTAS
+           DISPLAY "CONSULTAS REALIZADAS:      " WKS-CONT-CONSULTAS
+           DISPLAY "MODIFICACIONES:            " WKS-CONT-MODIFS
+           DISPLAY "BAJAS:                     " WKS-CONT-BAJAS
+           DISPLAY "NOMINAS EJECUTADAS:        " WKS-CONT-NOMINAS
+           DISPLAY "OTRAS OPERACIONES:         " WKS-CONT-OTRAS
+           DISPLAY "-------------------------------------------------".
+
 
        00001-CAPTURA-TRAB.
 
            ADD 1 TO WKS-FIN.
-           IF WKS-FIN > 100
-              DISPLAY "NO SE PUEDE AGREGAR TRABAJADORES, "
-              "CONTACTE SISTEMAS"
+           IF WKS-FIN > WKS-CAPACIDAD-MAX
+              DISPLAY "NO SE PUEDE AGREGAR TRABAJADORES, SE ALCANZO "
+                      "LA CAPACIDAD MAXIMA CONFIGURADA ("
+                      WKS-CAPACIDAD-MAX ")"
+              SUBTRACT 1 FROM WKS-FIN
            ELSE
-           DISPLAY "NOMBRE EMPLEADO: "
-           ACCEPT WKS-NOMBRE-TRAB(WKS-FIN)
+           PERFORM 00054-CAPTURA-NOMBRE-EMP
+           MOVE WKS-NOMBRE-TEMP TO WKS-NOMBRE-TRAB(WKS-FIN)
 
-           DISPLAY "APELLIDO PATERNO"
-           ACCEPT WKS-APELL-PAT(WKS-FIN)
+           PERFORM 00055-CAPTURA-APELL-PAT
+           MOVE WKS-NOMBRE-TEMP TO WKS-APELL-PAT(WKS-FIN)
 
-           DISPLAY "APELLIDO MATERNO"
-           ACCEPT WKS-APELL-MAT(WKS-FIN)
+           PERFORM 00056-CAPTURA-APELL-MAT
+           MOVE WKS-NOMBRE-TEMP TO WKS-APELL-MAT(WKS-FIN)
 
-           DISPLAY "SALARIO:"
-           ACCEPT WKS-SALARIO(WKS-FIN)
+           PERFORM 00043-CAPTURA-SALARIO
+           PERFORM 00049-CAPTURA-FRECUENCIA
 
            MOVE 1 TO WKS-COL
            PERFORM 00006-CAPTURA-DPTO UNTIL WKS-COL > 3
 
-           ADD 10 TO WKS-CONTADOR
-           MOVE WKS-CONTADOR TO WKS-ID-TRAB(WKS-FIN)
-           PERFORM 00004-OTRA-CAPTURA
+           PERFORM 00035-VERIFICA-DUPLICADO
+           IF WKS-CANCELA-ALTA = 1
+              MOVE LOW-VALUES TO WKS-DATOS-TRAB(WKS-FIN)
+              SUBTRACT 1 FROM WKS-FIN
+           ELSE
+              ADD 10 TO WKS-CONTADOR
+              MOVE WKS-CONTADOR TO WKS-ID-TRAB(WKS-FIN)
+              MOVE 'A' TO WKS-ESTADO(WKS-FIN)
+              ACCEPT WKS-FECHA-ALTA(WKS-FIN) FROM DATE YYYYMMDD
+              MOVE ZEROS TO WKS-FECHA-BAJA(WKS-FIN)
+              MOVE ZEROS TO WKS-MOTIVO-BAJA(WKS-FIN)
+              MOVE ZEROS TO WKS-VAC-USADOS(WKS-FIN)
+              MOVE ZEROS TO WKS-YTD-NETO(WKS-FIN)
+              PERFORM 00028-GRABA-CONTADOR
+              PERFORM 00021-GRABA-ALTA
+              PERFORM 00004-OTRA-CAPTURA
+           END-IF
            END-IF.
 
+       00035-VERIFICA-DUPLICADO.
+      *Compara el renglon recien tecleado (WKS-FIN) contra los
+      *anteriores por nombre y departamento, para atajar altas
+      *duplicadas durante una jornada de contratacion con mucho
+      *movimiento.
+           MOVE ZERO TO WKS-CANCELA-ALTA
+           MOVE 1 TO WKS-RECORRE
+           PERFORM 00036-COMPARA-DUPLICADO UNTIL WKS-RECORRE > WKS-FIN.
+
+       00036-COMPARA-DUPLICADO.
+           IF WKS-RECORRE NOT = WKS-FIN AND WKS-ID-TRAB(WKS-RECORRE) > 0
+              IF WKS-NOMBRE-TRAB(WKS-RECORRE) = WKS-NOMBRE-TRAB(WKS-FIN)
+              AND WKS-APELL-PAT(WKS-RECORRE) = WKS-APELL-PAT(WKS-FIN)
+              AND WKS-APELL-MAT(WKS-RECORRE) = WKS-APELL-MAT(WKS-FIN)
+              AND (WKS-DEPARTAMENTO(WKS-RECORRE,1) =
+                      WKS-DEPARTAMENTO(WKS-FIN,1)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,1) =
+                      WKS-DEPARTAMENTO(WKS-FIN,2)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,1) =
+                      WKS-DEPARTAMENTO(WKS-FIN,3)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,2) =
+                      WKS-DEPARTAMENTO(WKS-FIN,1)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,2) =
+                      WKS-DEPARTAMENTO(WKS-FIN,2)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,2) =
+                      WKS-DEPARTAMENTO(WKS-FIN,3)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,3) =
+                      WKS-DEPARTAMENTO(WKS-FIN,1)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,3) =
+                      WKS-DEPARTAMENTO(WKS-FIN,2)
+                   OR WKS-DEPARTAMENTO(WKS-RECORRE,3) =
+                      WKS-DEPARTAMENTO(WKS-FIN,3))
+                 DISPLAY "POSIBLE DUPLICADO: EL ID "
+                         WKS-ID-TRAB(WKS-RECORRE)
+                         " YA TIENE ESE NOMBRE EN ESE DEPARTAMENTO."
+                 DISPLAY "DESEA CONTINUAR CON EL ALTA? S.SI N.NO"
+                 ACCEPT WKS-OPCION
+                 IF WKS-OPC-N
+                    MOVE 1 TO WKS-CANCELA-ALTA
+                 END-IF
+              END-IF
+           END-IF
+           ADD 1 TO WKS-RECORRE.
+
 
        00004-OTRA-CAPTURA.
 
@@ -131,7 +662,7 @@
 
        00002-CONSULTA-GRAL.
 
-           IF WKS-ID-TRAB(WKS-RECORRE) > 0
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0 AND WKS-ACTIVO(WKS-RECORRE)
            DISPLAY "ID TRABAJADOR: " WKS-ID-TRAB(WKS-RECORRE)
            DISPLAY "NOMBRE: " WKS-NOMBRE-TRAB(WKS-RECORRE)
            DISPLAY "APELLIDOS: " WKS-APELL-PAT(WKS-RECORRE)
@@ -140,32 +671,541 @@
            DISPLAY "SALARIO: " WKS-SAL-FORMATO
            MOVE 1 TO WKS-COL
            PERFORM 00008-CONS-DPTO-GRAL UNTIL WKS-COL > 3
+           ADD 1 TO WKS-CONS-RENGLON
+           IF WKS-CONS-RENGLON > 20 AND WKS-RECORRE < WKS-FIN
+              DISPLAY "--- ENTER PARA CONTINUAR ---"
+              ACCEPT WKS-PAUSA
+              MOVE ZERO TO WKS-CONS-RENGLON
+              PERFORM 00038-CONS-GRAL-ENCABEZADO
+           END-IF
+           END-IF
 
            ADD 1 TO WKS-RECORRE.
 
+       00038-CONS-GRAL-ENCABEZADO.
+      *Encabezado de la consulta general en pantalla, repetido cada
+      *vez que se llena una pagina de 20 renglones.
+           ADD 1 TO WKS-CONS-PAGINA
+           DISPLAY " "
+           DISPLAY "PADRON DE TRABAJADORES - PAGINA " WKS-CONS-PAGINA
+           DISPLAY "---------------------------------------".
+
+       00039-AUMENTO-DEPTO.
+      *Aplica un aumento porcentual al salario de todos los
+      *trabajadores activos de un departamento.
+           DISPLAY "DEPARTAMENTO A AUMENTAR: "
+           ACCEPT DP-CODIGO
+           PERFORM 00030-BUSCA-DEPTO
+           DISPLAY "DEPARTAMENTO: " DP-CODIGO " - " WKS-DEPTO-DESC
+           MOVE DP-CODIGO TO WKS-AUM-DEPTO
+           DISPLAY "PORCENTAJE DE AUMENTO (EJ. 010.00 = 10%): "
+           ACCEPT WKS-AUM-PORC
+           MOVE ZERO TO WKS-AUM-CONTADOR
+           MOVE 1 TO WKS-RECORRE
+           PERFORM 00040-AUMENTO-RENGLON UNTIL WKS-RECORRE > WKS-FIN
+           DISPLAY WKS-AUM-CONTADOR " TRABAJADOR(ES) AUMENTADO(S).".
+
+       00040-AUMENTO-RENGLON.
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0 AND WKS-ACTIVO(WKS-RECORRE)
+           AND (WKS-DEPARTAMENTO(WKS-RECORRE,1) = WKS-AUM-DEPTO
+             OR WKS-DEPARTAMENTO(WKS-RECORRE,2) = WKS-AUM-DEPTO
+             OR WKS-DEPARTAMENTO(WKS-RECORRE,3) = WKS-AUM-DEPTO)
+              MOVE 'SALARIO' TO WKS-LH-CAMPO
+              MOVE WKS-SALARIO(WKS-RECORRE) TO WKS-SAL-FORMATO
+              MOVE WKS-SAL-FORMATO TO WKS-LH-ANTERIOR
+              COMPUTE WKS-SALARIO(WKS-RECORRE) ROUNDED =
+                      WKS-SALARIO(WKS-RECORRE) *
+                      (1 + (WKS-AUM-PORC / 100))
+              MOVE WKS-SALARIO(WKS-RECORRE) TO WKS-SAL-FORMATO
+              MOVE WKS-SAL-FORMATO TO WKS-LH-NUEVO
+              SET WKS-INDICE TO WKS-RECORRE
+              PERFORM 00022-REGRABA-TRABAJADOR
+              PERFORM 00037-GRABA-HISTORIAL
+              ADD 1 TO WKS-AUM-CONTADOR
+           END-IF
+
+           ADD 1 TO WKS-RECORRE.
+
+       00017-CALC-NETO-TRAB.
+      *Calcula impuesto (ISR por rangos) y seguridad social (IMSS) de
+      *cada renglon activo y obtiene el neto a pagar.
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0 AND WKS-ACTIVO(WKS-RECORRE)
+              IF WKS-SALARIO(WKS-RECORRE) > 20000
+                 COMPUTE WKS-DEDUC-ISR =
+                         WKS-SALARIO(WKS-RECORRE) * 0.20
+              ELSE
+              IF WKS-SALARIO(WKS-RECORRE) > 10000
+                 COMPUTE WKS-DEDUC-ISR =
+                         WKS-SALARIO(WKS-RECORRE) * 0.15
+              ELSE
+              IF WKS-SALARIO(WKS-RECORRE) > 5000
+                 COMPUTE WKS-DEDUC-ISR =
+                         WKS-SALARIO(WKS-RECORRE) * 0.10
+              ELSE
+                 COMPUTE WKS-DEDUC-ISR =
+                         WKS-SALARIO(WKS-RECORRE) * 0.05
+              END-IF
+              END-IF
+              END-IF
+
+              COMPUTE WKS-DEDUC-IMSS = WKS-SALARIO(WKS-RECORRE) * 0.0725
+              COMPUTE WKS-TOTAL-DEDUC = WKS-DEDUC-ISR + WKS-DEDUC-IMSS
+              COMPUTE WKS-SALARIO-NETO =
+                      WKS-SALARIO(WKS-RECORRE) - WKS-TOTAL-DEDUC
+
+              MOVE WKS-SALARIO-NETO TO WKS-NETO-FORMATO
+
+              IF WKS-SALARIO-NETO < 0
+                 ADD 1 TO WKS-NETOS-NEGATIVOS
+                 MOVE 1 TO WKS-NOMINA-DETENIDA
+                 DISPLAY "   *** ATENCION: NETO NEGATIVO, VERIFIQUE "
+                         "DEDUCCIONES DE ESTE TRABAJADOR ***"
+                 DISPLAY "ID TRABAJADOR: " WKS-ID-TRAB(WKS-RECORRE)
+                 DISPLAY "   SUELDO BRUTO MENSUAL: "
+                         WKS-SALARIO(WKS-RECORRE)
+                 DISPLAY "   ISR:          " WKS-DEDUC-ISR
+                 DISPLAY "   IMSS:         " WKS-DEDUC-IMSS
+                 DISPLAY "   NETO MENSUAL: " WKS-NETO-FORMATO
+              ELSE
+                 IF WKS-FREC-SEMANAL(WKS-RECORRE)
+                    COMPUTE WKS-NETO-PERIODO ROUNDED =
+                            WKS-SALARIO-NETO * 12 / 52
+                 ELSE
+                 IF WKS-FREC-QUINCENAL(WKS-RECORRE)
+                    COMPUTE WKS-NETO-PERIODO ROUNDED =
+                            WKS-SALARIO-NETO / 2
+                 ELSE
+                    MOVE WKS-SALARIO-NETO TO WKS-NETO-PERIODO
+                 END-IF
+                 END-IF
+                 MOVE WKS-NETO-PERIODO TO WKS-NETO-PER-FORMATO
+
+                 ADD WKS-SALARIO-NETO TO WKS-YTD-NETO(WKS-RECORRE)
+                 MOVE WKS-YTD-NETO(WKS-RECORRE) TO WKS-YTD-FORMATO
+                 SET WKS-INDICE TO WKS-RECORRE
+                 PERFORM 00022-REGRABA-TRABAJADOR
+
+                 DISPLAY "ID TRABAJADOR: " WKS-ID-TRAB(WKS-RECORRE)
+                 DISPLAY "   SUELDO BRUTO MENSUAL: "
+                         WKS-SALARIO(WKS-RECORRE)
+                 DISPLAY "   ISR:          " WKS-DEDUC-ISR
+                 DISPLAY "   IMSS:         " WKS-DEDUC-IMSS
+                 DISPLAY "   NETO MENSUAL: " WKS-NETO-FORMATO
+                 DISPLAY "   NETO POR PERIODO DE PAGO: "
+                         WKS-NETO-PER-FORMATO
+                 DISPLAY "   ACUMULADO NETO DEL ANO: " WKS-YTD-FORMATO
+              END-IF
+           END-IF
+
+           ADD 1 TO WKS-RECORRE.
+
+       00024-REPORTE-NOMINA.
+      *Genera el registro de nomina (padron de trabajadores) en un
+      *archivo de impresion, paginado de 20 en 20 renglones con
+      *encabezado repetido, para entregar a contabilidad.
+           OPEN OUTPUT F-REPORTE
+           MOVE ZERO TO WKS-LINEA-REPORTE
+           MOVE ZERO TO WKS-PAGINA-REPORTE
+           MOVE 1 TO WKS-RECORRE
+           PERFORM 00025-REPORTE-RENGLON UNTIL WKS-RECORRE > WKS-FIN
+           CLOSE F-REPORTE
+           DISPLAY "REPORTE GENERADO EN NOMINA-REPORTE.TXT".
+
+       00025-REPORTE-RENGLON.
+           IF WKS-LINEA-REPORTE = 0
+              PERFORM 00026-REPORTE-ENCABEZADO
+           END-IF
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0 AND WKS-ACTIVO(WKS-RECORRE)
+              MOVE WKS-ID-TRAB(WKS-RECORRE)     TO WKS-LD-ID
+              MOVE WKS-NOMBRE-TRAB(WKS-RECORRE) TO WKS-LD-NOMBRE
+              STRING WKS-APELL-PAT(WKS-RECORRE) DELIMITED BY '  '
+                     ' ' DELIMITED BY SIZE
+                     WKS-APELL-MAT(WKS-RECORRE) DELIMITED BY '  '
+                     INTO WKS-LD-APELLIDOS
+              MOVE WKS-SALARIO(WKS-RECORRE)     TO WKS-LD-SALARIO
+              WRITE REG-REPORTE FROM WKS-LIN-DETALLE
+              ADD 1 TO WKS-LINEA-REPORTE
+              IF WKS-LINEA-REPORTE > 20
+                 MOVE ZERO TO WKS-LINEA-REPORTE
+                 WRITE REG-REPORTE FROM SPACES
+              END-IF
+           END-IF
+           ADD 1 TO WKS-RECORRE.
+
+       00026-REPORTE-ENCABEZADO.
+           ADD 1 TO WKS-PAGINA-REPORTE
+           MOVE SPACES TO REG-REPORTE
+           STRING "REGISTRO DE NOMINA - PAGINA " DELIMITED BY SIZE
+                  WKS-PAGINA-REPORTE DELIMITED BY SIZE
+                  INTO REG-REPORTE
+           WRITE REG-REPORTE
+           MOVE "ID   NOMBRE                         APELLIDOS"
+                 & "                      SALARIO" TO REG-REPORTE
+           WRITE REG-REPORTE
+           MOVE ALL "-" TO REG-REPORTE
+           WRITE REG-REPORTE
+           ADD 1 TO WKS-LINEA-REPORTE.
+
        00005-CONSULTA-TRAB.
 
+           DISPLAY "BUSCAR POR: 1. ID DEL TRABAJADOR  2. APELLIDOS"
+           ACCEPT WKS-ELECCION
+           IF WKS-ELECCION = 1
+              PERFORM 00034-BUSCA-POR-ID
+           ELSE
+           IF WKS-ELECCION = 2
+              PERFORM 00031-BUSCA-POR-NOMBRE
+           ELSE
+              DISPLAY "OPCION INVALIDA, VERIFIQUE."
+              PERFORM 00005-CONSULTA-TRAB.
+
+       00034-BUSCA-POR-ID.
+
            DISPLAY "INSERTE ID DEL TRABAJADOR: "
            ACCEPT WKS-ID-AUX.
            SET WKS-INDICE TO 1
            SEARCH WKS-DATOS-TRAB
                   AT END DISPLAY "TRABAJADOR NO ENCONTRADO"
                   WHEN WKS-ID-TRAB(WKS-INDICE) = WKS-ID-AUX
-                  DISPLAY "ID TRABAJADOR: " WKS-ID-TRAB(WKS-INDICE)
-                  DISPLAY "NOMBRE: " WKS-NOMBRE-TRAB(WKS-INDICE)
-                  DISPLAY "APELLIDOS: " WKS-APELL-PAT(WKS-INDICE)
-                                 WKS-APELL-MAT(WKS-INDICE)
-                  MOVE WKS-SALARIO(WKS-INDICE) TO WKS-SAL-FORMATO
-                  DISPLAY "SALARIO: " WKS-SAL-FORMATO.
-                  MOVE 1 TO WKS-COL.
-                  PERFORM 00009-CONS-DPTO-TRAB UNTIL WKS-COL > 3
-                  IF WKS-INDICADOR = 1
-                  PERFORM 00013-MODIFICACION
-                  MOVE ZEROES TO WKS-INDICADOR
-                  ELSE
-                  IF WKS-INDICADOR = 2
-                  PERFORM 00016-BAJA
-                  MOVE ZEROES TO WKS-INDICADOR.
+                  PERFORM 00033-MUESTRA-TRAB.
+
+       00031-BUSCA-POR-NOMBRE.
+      *Recorre la tabla buscando coincidencia (total o parcial) contra
+      *el apellido paterno o materno, para cuando el que llama no
+      *conoce el ID del trabajador.
+           DISPLAY "APELLIDO A BUSCAR (PATERNO O MATERNO): "
+           ACCEPT WKS-AUX-NOMBRE
+           MOVE ZERO TO WKS-LARGO-BUSCA
+           INSPECT WKS-AUX-NOMBRE TALLYING WKS-LARGO-BUSCA
+                   FOR CHARACTERS BEFORE INITIAL ' '
+           MOVE ZERO TO WKS-ENCONTRADO
+           MOVE 1 TO WKS-RECORRE
+           PERFORM 00032-BUSCA-NOMBRE-RENGLON
+              UNTIL WKS-RECORRE > WKS-FIN
+           IF WKS-ENCONTRADO = 0
+              DISPLAY "TRABAJADOR NO ENCONTRADO"
+           END-IF.
+
+       00032-BUSCA-NOMBRE-RENGLON.
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0 AND WKS-ACTIVO(WKS-RECORRE)
+              IF WKS-APELL-PAT(WKS-RECORRE)(1:WKS-LARGO-BUSCA) =
+                 WKS-AUX-NOMBRE(1:WKS-LARGO-BUSCA)
+                 OR
+                 WKS-APELL-MAT(WKS-RECORRE)(1:WKS-LARGO-BUSCA) =
+                 WKS-AUX-NOMBRE(1:WKS-LARGO-BUSCA)
+                 MOVE 1 TO WKS-ENCONTRADO
+                 SET WKS-INDICE TO WKS-RECORRE
+                 PERFORM 00033-MUESTRA-TRAB
+              END-IF
+           END-IF
+           ADD 1 TO WKS-RECORRE.
+
+       00033-MUESTRA-TRAB.
+      *Despliega el renglon en WKS-INDICE y, segun WKS-INDICADOR,
+      *encadena la modificacion o la baja sobre ese mismo renglon.
+           DISPLAY "ID TRABAJADOR: " WKS-ID-TRAB(WKS-INDICE)
+           DISPLAY "NOMBRE: " WKS-NOMBRE-TRAB(WKS-INDICE)
+           DISPLAY "APELLIDOS: " WKS-APELL-PAT(WKS-INDICE)
+                          WKS-APELL-MAT(WKS-INDICE)
+           MOVE WKS-SALARIO(WKS-INDICE) TO WKS-SAL-FORMATO
+           DISPLAY "SALARIO: " WKS-SAL-FORMATO.
+           MOVE WKS-YTD-NETO(WKS-INDICE) TO WKS-YTD-FORMATO
+           DISPLAY "ACUMULADO NETO DEL ANO: " WKS-YTD-FORMATO.
+           MOVE 1 TO WKS-COL.
+           PERFORM 00009-CONS-DPTO-TRAB UNTIL WKS-COL > 3
+           IF WKS-INDICADOR = 1
+           PERFORM 00013-MODIFICACION
+           MOVE ZEROES TO WKS-INDICADOR
+           ELSE
+           IF WKS-INDICADOR = 2
+           PERFORM 00016-BAJA
+           MOVE ZEROES TO WKS-INDICADOR.
+
+       00041-REACTIVAR-TRABAJADOR.
+      *Busca un trabajador por ID (activo o dado de baja) y, si esta
+      *dado de baja, lo regresa a activo conservando su fecha de alta
+      *original.
+           DISPLAY "INSERTE ID DEL TRABAJADOR A REACTIVAR: "
+           ACCEPT WKS-ID-AUX.
+           SET WKS-INDICE TO 1
+           SEARCH WKS-DATOS-TRAB
+                  AT END DISPLAY "TRABAJADOR NO ENCONTRADO"
+                  WHEN WKS-ID-TRAB(WKS-INDICE) = WKS-ID-AUX
+                  PERFORM 00042-CONFIRMA-REACTIVA.
+
+       00042-CONFIRMA-REACTIVA.
+           IF WKS-DADO-BAJA(WKS-INDICE)
+              DISPLAY "CONFIRMA REACTIVAR AL TRABAJADOR ID: "
+                      WKS-ID-TRAB(WKS-INDICE) "? S.SI N.NO"
+              ACCEPT WKS-OPCION
+              IF WKS-OPC-S
+                 MOVE 'ESTADO'  TO WKS-LH-CAMPO
+                 MOVE 'N/A'     TO WKS-LH-ANTERIOR
+                 MOVE 'REACTIVADO' TO WKS-LH-NUEVO
+                 MOVE 'A' TO WKS-ESTADO(WKS-INDICE)
+                 MOVE ZEROS TO WKS-FECHA-BAJA(WKS-INDICE)
+                 MOVE ZEROS TO WKS-MOTIVO-BAJA(WKS-INDICE)
+                 PERFORM 00022-REGRABA-TRABAJADOR
+                 PERFORM 00037-GRABA-HISTORIAL
+                 DISPLAY "TRABAJADOR REACTIVADO."
+              END-IF
+           ELSE
+              DISPLAY "EL TRABAJADOR YA ESTA ACTIVO.".
+
+       00045-EXPORTA-CSV.
+      *Exporta el padron completo (activos y dados de baja) a
+      *NOMINA-CENSO.CSV para su uso en hojas de calculo.
+           OPEN OUTPUT F-CSV
+           MOVE "ID,NOMBRE,APELLIDO PATERNO,APELLIDO MATERNO,SALARIO,"
+                & "ESTADO,FECHA ALTA,FECHA BAJA" TO REG-CSV
+           WRITE REG-CSV
+           MOVE 1 TO WKS-RECORRE
+           PERFORM 00046-EXPORTA-CSV-RENGLON
+              UNTIL WKS-RECORRE > WKS-FIN
+           CLOSE F-CSV
+           DISPLAY "CENSO EXPORTADO EN NOMINA-CENSO.CSV".
+
+       00046-EXPORTA-CSV-RENGLON.
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0
+              IF WKS-ACTIVO(WKS-RECORRE)
+                 MOVE "ACTIVO" TO WKS-CSV-ESTADO
+              ELSE
+                 MOVE "BAJA" TO WKS-CSV-ESTADO
+              END-IF
+              MOVE WKS-SALARIO(WKS-RECORRE) TO WKS-CSV-SALARIO
+              STRING WKS-ID-TRAB(WKS-RECORRE)      DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     WKS-NOMBRE-TRAB(WKS-RECORRE)  DELIMITED BY '  '
+                     ","                           DELIMITED BY SIZE
+                     WKS-APELL-PAT(WKS-RECORRE)    DELIMITED BY '  '
+                     ","                           DELIMITED BY SIZE
+                     WKS-APELL-MAT(WKS-RECORRE)    DELIMITED BY '  '
+                     ","                           DELIMITED BY SIZE
+                     WKS-CSV-SALARIO               DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     WKS-CSV-ESTADO                DELIMITED BY SPACE
+                     ","                           DELIMITED BY SIZE
+                     WKS-FECHA-ALTA(WKS-RECORRE)   DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     WKS-FECHA-BAJA(WKS-RECORRE)   DELIMITED BY SIZE
+                     INTO REG-CSV
+              WRITE REG-CSV
+           END-IF
+
+           ADD 1 TO WKS-RECORRE.
+
+       00050-REPORTE-DEPTOS.
+      *Recorre el catalogo de departamentos en orden de codigo y para
+      *cada uno imprime sus trabajadores activos con el subtotal de
+      *nomina, cerrando con el total general.
+           OPEN OUTPUT F-DEPTO-REP
+           MOVE "REPORTE DE NOMINA POR DEPARTAMENTO" TO REG-DEPTO-REP
+           WRITE REG-DEPTO-REP
+           MOVE ZERO TO WKS-DEPTO-GRAN-TOTAL
+           MOVE ZERO TO DP-CODIGO
+           START F-DEPARTAMENTOS KEY IS NOT LESS THAN DP-CODIGO
+              INVALID KEY MOVE "10" TO WKS-FS-DEPTO
+              NOT INVALID KEY MOVE "00" TO WKS-FS-DEPTO
+           END-START
+           PERFORM 00051-REPORTE-DEPTO-RENGLON UNTIL WKS-FS-DEPTO = "10"
+           MOVE SPACES TO REG-DEPTO-REP
+           WRITE REG-DEPTO-REP
+           MOVE WKS-DEPTO-GRAN-TOTAL TO WKS-DEPTO-SUB-FORMAT
+           STRING "TOTAL GENERAL DE NOMINA: " DELIMITED BY SIZE
+                  WKS-DEPTO-SUB-FORMAT DELIMITED BY SIZE
+                  INTO REG-DEPTO-REP
+           WRITE REG-DEPTO-REP
+           CLOSE F-DEPTO-REP
+           DISPLAY "REPORTE GENERADO EN NOMINA-DEPTOS-REPORTE.TXT".
+
+       00051-REPORTE-DEPTO-RENGLON.
+           READ F-DEPARTAMENTOS NEXT RECORD
+              AT END MOVE "10" TO WKS-FS-DEPTO
+              NOT AT END
+                 MOVE SPACES TO REG-DEPTO-REP
+                 STRING "DEPARTAMENTO " DELIMITED BY SIZE
+                        DP-CODIGO DELIMITED BY SIZE
+                        " - " DELIMITED BY SIZE
+                        DP-NOMBRE DELIMITED BY "  "
+                        INTO REG-DEPTO-REP
+                 WRITE REG-DEPTO-REP
+                 MOVE ZERO TO WKS-DEPTO-SUBTOTAL
+                 MOVE 1 TO WKS-RECORRE
+                 PERFORM 00052-REPORTE-DEPTO-TRAB
+                    UNTIL WKS-RECORRE > WKS-FIN
+                 MOVE WKS-DEPTO-SUBTOTAL TO WKS-DEPTO-SUB-FORMAT
+                 STRING "  SUBTOTAL DEPARTAMENTO: " DELIMITED BY SIZE
+                        WKS-DEPTO-SUB-FORMAT DELIMITED BY SIZE
+                        INTO REG-DEPTO-REP
+                 WRITE REG-DEPTO-REP
+                 ADD WKS-DEPTO-SUBTOTAL TO WKS-DEPTO-GRAN-TOTAL
+           END-READ.
+
+       00052-REPORTE-DEPTO-TRAB.
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0 AND WKS-ACTIVO(WKS-RECORRE)
+           AND (WKS-DEPARTAMENTO(WKS-RECORRE,1) = DP-CODIGO
+             OR WKS-DEPARTAMENTO(WKS-RECORRE,2) = DP-CODIGO
+             OR WKS-DEPARTAMENTO(WKS-RECORRE,3) = DP-CODIGO)
+              MOVE SPACES TO REG-DEPTO-REP
+              STRING "  " DELIMITED BY SIZE
+                     WKS-ID-TRAB(WKS-RECORRE) DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     WKS-NOMBRE-TRAB(WKS-RECORRE) DELIMITED BY "  "
+                     " " DELIMITED BY SIZE
+                     WKS-APELL-PAT(WKS-RECORRE) DELIMITED BY "  "
+                     INTO REG-DEPTO-REP
+              WRITE REG-DEPTO-REP
+              ADD WKS-SALARIO(WKS-RECORRE) TO WKS-DEPTO-SUBTOTAL
+           END-IF
+
+           ADD 1 TO WKS-RECORRE.
+
+       00047-CONSULTA-VACACIONES.
+      *Busca un trabajador por ID y muestra su saldo de vacaciones.
+           DISPLAY "ID DEL TRABAJADOR: "
+           ACCEPT WKS-ID-AUX.
+           SET WKS-INDICE TO 1
+           SEARCH WKS-DATOS-TRAB
+                  AT END DISPLAY "TRABAJADOR NO ENCONTRADO"
+                  WHEN WKS-ID-TRAB(WKS-INDICE) = WKS-ID-AUX
+                  PERFORM 00048-MUESTRA-VACACIONES.
+
+       00048-MUESTRA-VACACIONES.
+      *Calcula los dias de vacaciones otorgados segun la antiguedad
+      *(tabla de la Ley Federal del Trabajo, simplificada) y el
+      *saldo disponible contra lo ya tomado.
+           ACCEPT WKS-VAC-HOY FROM DATE YYYYMMDD
+           COMPUTE WKS-VAC-ANTIG =
+                   (WKS-VAC-HOY / 10000) -
+                   (WKS-FECHA-ALTA(WKS-INDICE) / 10000)
+           IF WKS-VAC-ANTIG < 1
+              MOVE 0 TO WKS-VAC-DIAS
+           ELSE
+           IF WKS-VAC-ANTIG = 1
+              MOVE 12 TO WKS-VAC-DIAS
+           ELSE
+           IF WKS-VAC-ANTIG = 2
+              MOVE 14 TO WKS-VAC-DIAS
+           ELSE
+           IF WKS-VAC-ANTIG = 3
+              MOVE 16 TO WKS-VAC-DIAS
+           ELSE
+           IF WKS-VAC-ANTIG = 4
+              MOVE 18 TO WKS-VAC-DIAS
+           ELSE
+           IF WKS-VAC-ANTIG > 4 AND WKS-VAC-ANTIG < 10
+              MOVE 20 TO WKS-VAC-DIAS
+           ELSE
+              MOVE 22 TO WKS-VAC-DIAS
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           COMPUTE WKS-VAC-SALDO =
+                   WKS-VAC-DIAS - WKS-VAC-USADOS(WKS-INDICE)
+           DISPLAY "ANTIGUEDAD (ANOS): " WKS-VAC-ANTIG
+           DISPLAY "DIAS DE VACACIONES OTORGADOS: " WKS-VAC-DIAS
+           DISPLAY "DIAS YA TOMADOS: " WKS-VAC-USADOS(WKS-INDICE)
+           DISPLAY "SALDO DISPONIBLE: " WKS-VAC-SALDO
+           DISPLAY "REGISTRAR DIAS TOMADOS AHORA (0 SI NINGUNO): "
+           ACCEPT WKS-VAC-TOMADOS
+           IF WKS-VAC-TOMADOS > 0
+              ADD WKS-VAC-TOMADOS TO WKS-VAC-USADOS(WKS-INDICE)
+              PERFORM 00022-REGRABA-TRABAJADOR
+           END-IF.
+
+       00043-CAPTURA-SALARIO.
+      *Valida que el salario capturado en una alta sea positivo y
+      *este dentro de un rango realista.
+           DISPLAY "SALARIO:"
+           ACCEPT WKS-SALARIO(WKS-FIN)
+           IF WKS-SALARIO(WKS-FIN) NOT > 0
+              OR WKS-SALARIO(WKS-FIN) > 99999
+              DISPLAY "SALARIO INVALIDO, DEBE SER MAYOR A CERO Y "
+                      "MENOR O IGUAL A 99,999 (LIMITE DEL CAMPO)."
+              PERFORM 00043-CAPTURA-SALARIO
+           END-IF.
+
+       00049-CAPTURA-FRECUENCIA.
+      *Captura la frecuencia de pago del trabajador; el salario se
+      *sigue guardando en terminos mensuales y se prorratea al
+      *momento de calcular el neto por periodo.
+           DISPLAY "FRECUENCIA DE PAGO: 1.SEMANAL 2.QUINCENAL "
+                   "3.MENSUAL"
+           ACCEPT WKS-FRECUENCIA(WKS-FIN)
+           IF WKS-FRECUENCIA(WKS-FIN) < 1 OR WKS-FRECUENCIA(WKS-FIN) > 3
+              DISPLAY "OPCION INVALIDA, VERIFIQUE."
+              PERFORM 00049-CAPTURA-FRECUENCIA
+           END-IF.
+
+       00053-LIMPIA-VALIDA-NOMBRE.
+      *Quita digitos y pasa a mayusculas el nombre recien tecleado en
+      *WKS-NOMBRE-TEMP, y rechaza un nombre que quede en blanco.
+           INSPECT WKS-NOMBRE-TEMP REPLACING ALL '0' BY SPACE
+                                              ALL '1' BY SPACE
+                                              ALL '2' BY SPACE
+                                              ALL '3' BY SPACE
+                                              ALL '4' BY SPACE
+                                              ALL '5' BY SPACE
+                                              ALL '6' BY SPACE
+                                              ALL '7' BY SPACE
+                                              ALL '8' BY SPACE
+                                              ALL '9' BY SPACE
+           INSPECT WKS-NOMBRE-TEMP CONVERTING
+                   'abcdefghijklmnopqrstuvwxyz' TO
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           MOVE ZERO TO WKS-CONT-BLANCOS
+           INSPECT WKS-NOMBRE-TEMP TALLYING WKS-CONT-BLANCOS
+                   FOR ALL SPACE
+           IF WKS-CONT-BLANCOS >= 50
+              MOVE 1 TO WKS-NOMBRE-INVALIDO
+           ELSE
+              MOVE 0 TO WKS-NOMBRE-INVALIDO
+           END-IF.
+
+       00054-CAPTURA-NOMBRE-EMP.
+
+           DISPLAY "NOMBRE EMPLEADO: "
+           ACCEPT WKS-NOMBRE-TEMP
+           PERFORM 00053-LIMPIA-VALIDA-NOMBRE
+           IF WKS-NOMBRE-INVALIDO = 1
+              DISPLAY "NOMBRE INVALIDO, NO PUEDE QUEDAR VACIO."
+              PERFORM 00054-CAPTURA-NOMBRE-EMP
+           END-IF.
+
+       00055-CAPTURA-APELL-PAT.
+
+           DISPLAY "APELLIDO PATERNO"
+           ACCEPT WKS-NOMBRE-TEMP
+           PERFORM 00053-LIMPIA-VALIDA-NOMBRE
+           IF WKS-NOMBRE-INVALIDO = 1
+              DISPLAY "APELLIDO INVALIDO, NO PUEDE QUEDAR VACIO."
+              PERFORM 00055-CAPTURA-APELL-PAT
+           END-IF.
+
+       00056-CAPTURA-APELL-MAT.
+
+           DISPLAY "APELLIDO MATERNO"
+           ACCEPT WKS-NOMBRE-TEMP
+           PERFORM 00053-LIMPIA-VALIDA-NOMBRE
+           IF WKS-NOMBRE-INVALIDO = 1
+              DISPLAY "APELLIDO INVALIDO, NO PUEDE QUEDAR VACIO."
+              PERFORM 00056-CAPTURA-APELL-MAT
+           END-IF.
+
+       00044-CAPTURA-SALARIO-MOD.
+      *Misma validacion que 00043-CAPTURA-SALARIO pero para la
+      *modificacion de un trabajador ya existente.
+           DISPLAY 'NUEVO SALARIO:'
+           ACCEPT WKS-AUX-SALARIO
+           IF WKS-AUX-SALARIO NOT > 0 OR WKS-AUX-SALARIO > 99999
+              DISPLAY "SALARIO INVALIDO, DEBE SER MAYOR A CERO Y "
+                      "MENOR O IGUAL A 99,999 (LIMITE DEL CAMPO)."
+              PERFORM 00044-CAPTURA-SALARIO-MOD
+           END-IF.
 
        00006-CAPTURA-DPTO.
 
@@ -200,8 +1240,11 @@
 
            IF WKS-DEPARTAMENTO(WKS-RECORRE, WKS-COL) NOT = " "
            OR WKS-DEPARTAMENTO(WKS-RECORRE, WKS-COL) NOT = SPACE
+              MOVE WKS-DEPARTAMENTO(WKS-RECORRE, WKS-COL) TO DP-CODIGO
+              PERFORM 00030-BUSCA-DEPTO
               DISPLAY "DEPARTAMENTO " WKS-COL ": "
-              DISPLAY WKS-DEPARTAMENTO(WKS-RECORRE, WKS-COL)
+                      WKS-DEPARTAMENTO(WKS-RECORRE, WKS-COL)
+                      " - " WKS-DEPTO-DESC
               ADD 1 TO WKS-COL
               ELSE
                   MOVE 4 TO WKS-COL
@@ -211,8 +1254,11 @@
 
            IF WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL) NOT = " "
            OR WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL) NOT = SPACE
+              MOVE WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL) TO DP-CODIGO
+              PERFORM 00030-BUSCA-DEPTO
               DISPLAY "DEPARTAMENTO " WKS-COL ": "
-              DISPLAY WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL)
+                      WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL)
+                      " - " WKS-DEPTO-DESC
               ADD 1 TO WKS-COL
               ELSE
                   MOVE 4 TO WKS-COL
@@ -229,28 +1275,62 @@
                    '4. SALARIO 5.DEPARTAMENTOS 6.CANCELAR'
            ACCEPT WKS-ELECCION
            IF WKS-ELECCION = 1
+              MOVE 'NOMBRE' TO WKS-LH-CAMPO
+              MOVE WKS-NOMBRE-TRAB(WKS-INDICE) TO WKS-LH-ANTERIOR
               DISPLAY 'NUEVO NOMBRE:'
               ACCEPT WKS-AUX-NOMBRE
               MOVE WKS-AUX-NOMBRE TO WKS-NOMBRE-TRAB(WKS-INDICE)
+              MOVE WKS-AUX-NOMBRE TO WKS-LH-NUEVO
+              PERFORM 00022-REGRABA-TRABAJADOR
+              PERFORM 00037-GRABA-HISTORIAL
            ELSE
            IF WKS-ELECCION = 2
+              MOVE 'APELL PAT' TO WKS-LH-CAMPO
+              MOVE WKS-APELL-PAT(WKS-INDICE) TO WKS-LH-ANTERIOR
               DISPLAY 'NUEVO APELLIDO PATERNO:'
               ACCEPT WKS-AUX-NOMBRE
               MOVE WKS-AUX-NOMBRE TO WKS-APELL-PAT(WKS-INDICE)
+              MOVE WKS-AUX-NOMBRE TO WKS-LH-NUEVO
+              PERFORM 00022-REGRABA-TRABAJADOR
+              PERFORM 00037-GRABA-HISTORIAL
            ELSE
            IF WKS-ELECCION = 3
+              MOVE 'APELL MAT' TO WKS-LH-CAMPO
+              MOVE WKS-APELL-MAT(WKS-INDICE) TO WKS-LH-ANTERIOR
               DISPLAY 'NUEVO APELLIDO MATERNO:'
               ACCEPT WKS-AUX-NOMBRE
               MOVE WKS-AUX-NOMBRE TO WKS-APELL-MAT(WKS-INDICE)
+              MOVE WKS-AUX-NOMBRE TO WKS-LH-NUEVO
+              PERFORM 00022-REGRABA-TRABAJADOR
+              PERFORM 00037-GRABA-HISTORIAL
            ELSE
            IF WKS-ELECCION = 4
-              DISPLAY 'NUEVO SALARIO:'
-              ACCEPT WKS-AUX-SALARIO
+              MOVE 'SALARIO' TO WKS-LH-CAMPO
+              MOVE WKS-SALARIO(WKS-INDICE) TO WKS-SAL-FORMATO
+              MOVE WKS-SAL-FORMATO TO WKS-LH-ANTERIOR
+              PERFORM 00044-CAPTURA-SALARIO-MOD
               MOVE WKS-AUX-SALARIO TO WKS-SALARIO(WKS-INDICE)
+              MOVE WKS-AUX-SALARIO TO WKS-SAL-FORMATO
+              MOVE WKS-SAL-FORMATO TO WKS-LH-NUEVO
+              PERFORM 00022-REGRABA-TRABAJADOR
+              PERFORM 00037-GRABA-HISTORIAL
            ELSE
            IF WKS-ELECCION = 5
+              MOVE 'DEPARTAMENTOS' TO WKS-LH-CAMPO
+              MOVE SPACES TO WKS-LH-ANTERIOR
+              STRING WKS-DEPARTAMENTO(WKS-INDICE,1) SPACE
+                     WKS-DEPARTAMENTO(WKS-INDICE,2) SPACE
+                     WKS-DEPARTAMENTO(WKS-INDICE,3)
+                     DELIMITED BY SIZE INTO WKS-LH-ANTERIOR
               MOVE 1 TO WKS-COL
               PERFORM 00011-MODIFICA-DPTOS UNTIL WKS-COL > 3
+              MOVE SPACES TO WKS-LH-NUEVO
+              STRING WKS-DEPARTAMENTO(WKS-INDICE,1) SPACE
+                     WKS-DEPARTAMENTO(WKS-INDICE,2) SPACE
+                     WKS-DEPARTAMENTO(WKS-INDICE,3)
+                     DELIMITED BY SIZE INTO WKS-LH-NUEVO
+              PERFORM 00022-REGRABA-TRABAJADOR
+              PERFORM 00037-GRABA-HISTORIAL
               ELSE
            IF WKS-ELECCION = 6
               NEXT SENTENCE
@@ -293,7 +1373,11 @@
                    WKS-ID-TRAB(WKS-INDICE)'? S.SI N.NO'
            ACCEPT WKS-OPCION
            IF WKS-OPC-S
-              MOVE LOW-VALUES TO WKS-DATOS-TRAB(WKS-INDICE)
+              DISPLAY '1.RENUNCIA 2.DESPIDO 3.JUBILACION 9.OTRO'
+              ACCEPT WKS-MOTIVO-BAJA(WKS-INDICE)
+              ACCEPT WKS-FECHA-BAJA(WKS-INDICE) FROM DATE YYYYMMDD
+              MOVE 'B' TO WKS-ESTADO(WKS-INDICE)
+              PERFORM 00022-REGRABA-TRABAJADOR
            ELSE
            IF WKS-OPC-N
               NEXT SENTENCE
@@ -302,4 +1386,119 @@
                PERFORM 00016-BAJA.
 
 
+       00060-PRESTAMO-TRAB.
+      *Calcula la tabla de amortizacion de un prestamo de un
+      *trabajador activo, a pagos mensuales fijos (sistema frances).
+           DISPLAY "ID DEL TRABAJADOR: "
+           ACCEPT WKS-ID-AUX
+           MOVE ZERO TO WKS-ENCONTRADO
+           SET WKS-INDICE TO 1
+           SEARCH WKS-DATOS-TRAB
+                  AT END DISPLAY "TRABAJADOR NO ENCONTRADO"
+                  WHEN WKS-ID-TRAB(WKS-INDICE) = WKS-ID-AUX
+                     MOVE 1 TO WKS-ENCONTRADO
+           IF WKS-ENCONTRADO = 1 AND WKS-ACTIVO(WKS-INDICE)
+              PERFORM 00061-CAPTURA-DATOS-PRESTAMO
+              PERFORM 00062-CALCULA-PAGO-PRESTAMO
+              MOVE WKS-PREST-MONTO TO WKS-PREST-SALDO
+              MOVE 1 TO WKS-PREST-PERIODO
+              DISPLAY "PERIODO    PAGO     INTERES   CAPITAL    SALDO"
+              PERFORM 00063-IMPRIME-RENGLON-AMORT
+                 UNTIL WKS-PREST-PERIODO > WKS-PREST-PLAZO
+           ELSE
+              IF WKS-ENCONTRADO = 1
+                 DISPLAY "EL TRABAJADOR ESTA DADO DE BAJA."
+              END-IF
+           END-IF.
+
+       00061-CAPTURA-DATOS-PRESTAMO.
+
+           DISPLAY "MONTO DEL PRESTAMO: "
+           ACCEPT WKS-PREST-MONTO
+           PERFORM 00066-CAPTURA-TASA-PRESTAMO
+           PERFORM 00067-CAPTURA-PLAZO-PRESTAMO.
+
+       00066-CAPTURA-TASA-PRESTAMO.
+      *La tasa no puede ser cero: la formula de pago fijo mensual
+      *queda indeterminada (division entre cero) cuando i = 0.
+           DISPLAY "TASA DE INTERES ANUAL (EJ. 24.00): "
+           ACCEPT WKS-PREST-TASA-ANUAL
+           IF WKS-PREST-TASA-ANUAL NOT > 0
+              DISPLAY "TASA INVALIDA, DEBE SER MAYOR A CERO."
+              PERFORM 00066-CAPTURA-TASA-PRESTAMO
+           END-IF.
+
+       00067-CAPTURA-PLAZO-PRESTAMO.
+      *El plazo tampoco puede ser cero, por la misma razon.
+           DISPLAY "PLAZO EN MESES: "
+           ACCEPT WKS-PREST-PLAZO
+           IF WKS-PREST-PLAZO NOT > 0
+              DISPLAY "PLAZO INVALIDO, DEBE SER MAYOR A CERO."
+              PERFORM 00067-CAPTURA-PLAZO-PRESTAMO
+           END-IF.
+
+       00062-CALCULA-PAGO-PRESTAMO.
+      *Formula del pago fijo mensual (sistema frances):
+      *PAGO = MONTO * i / (1 - (1 + i) ** -PLAZO).
+           COMPUTE WKS-PREST-TASA-MENS =
+                   WKS-PREST-TASA-ANUAL / 12 / 100
+           COMPUTE WKS-PREST-FACTOR =
+                   1 - ((1 + WKS-PREST-TASA-MENS) **
+                        (WKS-PREST-PLAZO * -1))
+           COMPUTE WKS-PREST-PAGO-CALC ROUNDED =
+                   WKS-PREST-MONTO * WKS-PREST-TASA-MENS /
+                   WKS-PREST-FACTOR
+           MOVE WKS-PREST-PAGO-CALC TO WKS-PREST-PAGO.
+
+       00063-IMPRIME-RENGLON-AMORT.
+
+           COMPUTE WKS-PREST-INTERES ROUNDED =
+                   WKS-PREST-SALDO * WKS-PREST-TASA-MENS
+           COMPUTE WKS-PREST-CAPITAL = WKS-PREST-PAGO -
+                   WKS-PREST-INTERES
+           COMPUTE WKS-PREST-SALDO = WKS-PREST-SALDO -
+                   WKS-PREST-CAPITAL
+           DISPLAY WKS-PREST-PERIODO "   " WKS-PREST-PAGO "   "
+                   WKS-PREST-INTERES "   " WKS-PREST-CAPITAL "   "
+                   WKS-PREST-SALDO
+           ADD 1 TO WKS-PREST-PERIODO.
+
+       00068-EJECUTA-NOMINA-AUTO.
+      *Corre la nomina de corrido, un trabajador a la vez, parando de
+      *inmediato si alguno sale con neto negativo. Retoma en
+      *WKS-NOMINA-REINICIO en vez de siempre en el trabajador 1, para
+      *que un reintento despues de una parada no vuelva a acumular el
+      *YTD de los trabajadores que ya se grabaron antes del corte. La
+      *usan tanto la opcion E del menu como la corrida nocturna en
+      *modo batch (00069-PROCESO-BATCH).
+           MOVE WKS-NOMINA-REINICIO TO WKS-RECORRE
+           MOVE ZERO TO WKS-NETOS-NEGATIVOS
+           MOVE ZERO TO WKS-NOMINA-DETENIDA
+           PERFORM 00017-CALC-NETO-TRAB
+              UNTIL WKS-RECORRE > WKS-FIN
+                  OR WKS-NOMINA-DETENIDA = 1
+           IF WKS-NOMINA-DETENIDA = 1
+      *00017-CALC-NETO-TRAB ya incremento WKS-RECORRE antes de salir,
+      *asi que el trabajador detenido (aun no grabado) es el anterior.
+              SUBTRACT 1 FROM WKS-RECORRE GIVING WKS-NOMINA-REINICIO
+              DISPLAY "NOMINA DETENIDA: SE ENCONTRO UN "
+                 "NETO NEGATIVO, CORRIJA LAS "
+                 "DEDUCCIONES DE ESE TRABAJADOR Y "
+                 "VUELVA A EJECUTAR LA NOMINA."
+           ELSE
+              MOVE 1 TO WKS-NOMINA-REINICIO
+           END-IF.
+
+       00069-PROCESO-BATCH.
+      *Corrida desatendida: no hace ningun ACCEPT, solo ejecuta la
+      *nomina con la configuracion ya guardada en NOMINA-CONTROL.DAT
+      *y reporta el resultado en LK-PARM-STATUS.
+           ADD 1 TO WKS-CONT-NOMINAS
+           PERFORM 00068-EJECUTA-NOMINA-AUTO
+           IF WKS-NOMINA-DETENIDA = 1
+              MOVE "90" TO LK-PARM-STATUS
+           ELSE
+              MOVE "00" TO LK-PARM-STATUS
+           END-IF.
+
        END PROGRAM NOMINA.
