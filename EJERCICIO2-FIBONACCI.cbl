@@ -11,29 +11,51 @@
        WORKING-STORAGE SECTION.
 
        01 CONSTANTES.
-           02 NUM-1 PIC 9(4)   VALUE 0.
-           02 NUM-2 PIC 9(4)   VALUE 1.
-           02 NUM-AUX PIC 9(4) VALUE 1.
+           02 NUM-1 PIC 9(18)   VALUE 0.
+           02 NUM-2 PIC 9(18)   VALUE 1.
+           02 NUM-AUX PIC 9(18) VALUE 1.
 
        01 CONTADOR.
-           02 FIBO PIC 9(2) VALUE 0.
+           02 FIBO PIC 9(3) VALUE 0.
+           02 NUM-TERMINOS PIC 9(3) VALUE 10.
 
        01 RESULTADO.
-           02 FINAL-FIBO PIC Z(4)9.
+           02 FINAL-FIBO PIC Z(17)9.
 
 
        PROCEDURE DIVISION.
 
-           PERFORM VARYING FIBO FROM 1 BY 1 UNTIL FIBO = 11
+       MAIN-PROCEDURE.
+
+           PERFORM 00002-CAPTURA-TERMINOS
+
+           PERFORM 00001-FIBONACCI
+              VARYING FIBO FROM 1 BY 1 UNTIL FIBO > NUM-TERMINOS
+
+           STOP RUN.
+
+       00002-CAPTURA-TERMINOS.
+      *NUM-1/NUM-2/NUM-AUX son PIC 9(18), asi que no pueden guardar
+      *mas alla del termino 87 de Fibonacci sin desbordarse; se limita
+      *la captura a ese rango en vez de dejar que el resultado se
+      *trunque en silencio.
+           DISPLAY 'CUANTOS TERMINOS DE FIBONACCI DESEA CALCULAR '
+                   '(1-87): '
+           ACCEPT NUM-TERMINOS
+           IF NUM-TERMINOS NOT > 0 OR NUM-TERMINOS > 87
+              DISPLAY 'NUMERO DE TERMINOS INVALIDO, DEBE SER MAYOR '
+                      'A CERO Y MENOR O IGUAL A 87 PARA EVITAR '
+                      'DESBORDAMIENTO.'
+              PERFORM 00002-CAPTURA-TERMINOS
+           END-IF.
+
+       00001-FIBONACCI.
+
            ADD NUM-1 TO NUM-2 GIVING NUM-AUX
            MOVE NUM-2 TO NUM-1
            MOVE NUM-AUX TO NUM-2
            MOVE NUM-AUX TO FINAL-FIBO
 
-           DISPLAY 'RESULTADO ' FIBO ': ' FINAL-FIBO
-           END-PERFORM.
-
-
+           DISPLAY 'RESULTADO ' FIBO ': ' FINAL-FIBO.
 
-            STOP RUN.
        END PROGRAM EJERCICIO2-FIBONACCI.
