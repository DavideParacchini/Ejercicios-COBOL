@@ -1,78 +1,484 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARCHIVOS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT F-ARCHIVO ASSIGN TO 'DATOS.TXT'.
-      *Aca se asigna el archivo a un disco o al propio programa.
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD F-ARCHIVO.
-       01 REG-CLIENTE.
-          02 RC-NOMBRE        PIC A(50).
-          02 RC-APELLIDOS     PIC A(50).
-          02 RC-DOMICILO      PIC X(50).
-          02 RC-TELEFONO      PIC 9(10).
-      *Aca se describe como esta compuesto el archivo.
-       WORKING-STORAGE SECTION.
-
-       01 WS-CLIENTE.
-          02 WKS-NOMBRE-C     PIC A(50).
-          02 WKS-DOMICILO     PIC X(50).
-          02 WKS-TELEFONO     PIC 9(10).
-          02 WKS-PASATIEMPO   PIC X(30).
-          02 WKS-COLOR        PIC X(30).
-
-       77 WKS-CONCATENADO     PIC X(150).
-
-       PROCEDURE DIVISION.
-       SECCION-PRINCIPAL SECTION.
-           DISPLAY 'PROGRAMA GENERADOR DE ARCHIVO CLIENTES'
-
-           DISPLAY 'NOMBRE COMPLETO DEL CLIENTE: '
-           ACCEPT WKS-NOMBRE-C
-
-           DISPLAY 'DIRECCION CLIENTE: '
-           ACCEPT WKS-DOMICILO
-
-           DISPLAY 'TELEFONO CLIENTE: '
-           ACCEPT WKS-TELEFONO
-      *Divide una variable en dos para moverla al archivo.
-           UNSTRING WKS-NOMBRE-C DELIMITED BY ' '
-               INTO RC-NOMBRE
-                    RC-APELLIDOS
-
-           MOVE WKS-DOMICILO TO RC-DOMICILO
-           MOVE WKS-TELEFONO TO RC-TELEFONO
-      *Comando para abrir el archivo y grabarlo
-           OPEN OUTPUT F-ARCHIVO
-           WRITE REG-CLIENTE
-
-           DISPLAY 'PASATIEMPO FAVORITO DEL CLIENTE: '
-           ACCEPT WKS-PASATIEMPO
-           DISPLAY 'COLOR FAVORITO DEL CLIENTE: '
-           ACCEPT WKS-COLOR
-      *Une varias variables a otra
-           STRING 'PASATIEMPO: ' WKS-PASATIEMPO
-                  'COLOR: ' WKS-COLOR
-                  DELIMITED BY SIZE
-                  INTO WKS-CONCATENADO
-      *Deja el archivo en blanco
-           MOVE LOW-VALUES TO REG-CLIENTE
-      *Escribe la variable al archivo, no hace falta abrirlo de nuevo, solo se abre una vez
-           WRITE REG-CLIENTE FROM WKS-CONCATENADO
-
-           CLOSE F-ARCHIVO
-
-           DISPLAY 'TERMINA PROGRAMA.'
-
-           STOP RUN.
-       END PROGRAM ARCHIVOS.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ARCHIVO ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY RC-TELEFONO
+               FILE STATUS WKS-FS-ARCHIVO.
+           SELECT F-XREF ASSIGN TO 'CLIENTES-EMPLEADOS.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY XR-TELEFONO
+               FILE STATUS WKS-FS-XREF.
+           SELECT F-ETIQUETAS ASSIGN TO 'CLIENTES-ETIQUETAS.TXT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-ETIQ.
+      *Aca se asigna el archivo a un disco o al propio programa.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD F-ARCHIVO.
+      *El telefono es la llave, asi que no puede haber dos clientes
+      *con el mismo telefono.
+       01 REG-CLIENTE.
+          02 RC-TELEFONO      PIC 9(10).
+          02 RC-NOMBRE        PIC A(50).
+          02 RC-APELLIDOS     PIC A(50).
+          02 RC-DOMICILIO.
+             03 RC-CALLE      PIC X(40).
+             03 RC-NUMERO     PIC X(10).
+             03 RC-COLONIA    PIC X(30).
+             03 RC-CIUDAD     PIC X(30).
+             03 RC-CP         PIC 9(05).
+          02 RC-PASATIEMPO    PIC X(30).
+          02 RC-COLOR         PIC X(30).
+      *Aca se describe como esta compuesto el archivo.
+
+       FD F-XREF.
+      *Relaciona el telefono de un cliente con su ID de trabajador
+      *cuando el cliente tambien es empleado de la empresa.
+       01 REG-XREF.
+          02 XR-TELEFONO      PIC 9(10).
+          02 XR-ID-TRAB       PIC 9(04).
+
+       FD F-ETIQUETAS.
+      *Reporte de etiquetas de envio, lista para imprimir: un bloque
+      *de renglones por cliente, separado del siguiente por un
+      *renglon en blanco.
+       01 REG-ETIQUETA         PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CLIENTE.
+          02 WKS-NOMBRE-C     PIC A(50).
+          02 WKS-APELLIDOS-C  PIC A(50).
+          02 WKS-CALLE        PIC X(40).
+          02 WKS-NUMERO       PIC X(10).
+          02 WKS-COLONIA      PIC X(30).
+          02 WKS-CIUDAD       PIC X(30).
+          02 WKS-CP           PIC 9(05).
+          02 WKS-TELEFONO-ALFA PIC X(10).
+          02 WKS-TELEFONO     PIC 9(10).
+          02 WKS-PASATIEMPO   PIC X(30).
+          02 WKS-COLOR        PIC X(30).
+
+       77 WKS-FS-ARCHIVO      PIC X(02).
+       77 WKS-FS-XREF         PIC X(02).
+       77 WKS-FS-ETIQ         PIC X(02).
+       77 WKS-TERMINA         PIC 9(1).
+       77 WKS-TEL-BUSCA       PIC 9(10).
+       77 WKS-CANCELA-ALTA    PIC 9(1).
+       77 WKS-NOMBRE-TEMP     PIC X(50).
+       77 WKS-CONT-BLANCOS    PIC 9(3) COMP.
+       77 WKS-NOMBRE-INVALIDO PIC 9(1).
+       77 WKS-ID-TRAB-XREF    PIC 9(04).
+
+       01 WKS-ES-EMPLEADO     PIC X(01).
+           88 WKS-ES-EMPL-SI    VALUE 'S'.
+           88 WKS-ES-EMPL-NO    VALUE 'N'.
+
+       01 WKS-OPCION          PIC X(01).
+           88 WKS-OPC-ALTA      VALUE 'A'.
+           88 WKS-OPC-CONSULTA  VALUE 'C'.
+           88 WKS-OPC-ETIQUETAS VALUE 'E'.
+           88 WKS-OPC-SALIR     VALUE 'S'.
+           88 WKS-OPC-N         VALUE 'N'.
+
+       01 WKS-OTRA            PIC X(01).
+           88 WKS-OTRA-SI       VALUE 'S'.
+           88 WKS-OTRA-NO       VALUE 'N'.
+
+       77 WKS-MODO-BATCH      PIC X(01).
+
+       LINKAGE SECTION.
+       01 LK-PARM-MODO        PIC X(01).
+       01 LK-PARM-STATUS      PIC X(02).
+
+       PROCEDURE DIVISION.
+      *El punto de entrada principal no lleva USING, para que el
+      *programa siga arrancando por su cuenta como ejecutable
+      *independiente, igual que siempre. La corrida nocturna en
+      *modo batch entra por el punto de entrada ARCHIVOS-BATCH, mas
+      *abajo, que si recibe parametros via LINKAGE.
+
+       00000-MAIN.
+
+           MOVE SPACES TO WKS-MODO-BATCH
+           PERFORM 00000-MAIN-CUERPO
+           GOBACK.
+
+       00000-ENTRADA-BATCH.
+           ENTRY "ARCHIVOS-BATCH" USING LK-PARM-MODO LK-PARM-STATUS.
+           MOVE SPACES TO WKS-MODO-BATCH
+           MOVE LK-PARM-MODO TO WKS-MODO-BATCH
+           MOVE "00" TO LK-PARM-STATUS
+           PERFORM 00000-MAIN-CUERPO
+           GOBACK.
+
+       00000-MAIN-CUERPO.
+           MOVE ZERO TO WKS-TERMINA
+           OPEN I-O F-ARCHIVO
+           IF WKS-FS-ARCHIVO = '35'
+              OPEN OUTPUT F-ARCHIVO
+              CLOSE F-ARCHIVO
+              OPEN I-O F-ARCHIVO
+           END-IF
+           IF WKS-FS-ARCHIVO NOT = '00'
+              DISPLAY 'ERROR AL ABRIR CLIENTES.DAT, STATUS: '
+                      WKS-FS-ARCHIVO
+              MOVE 1 TO WKS-TERMINA
+              IF WKS-MODO-BATCH = "B"
+                 MOVE '90' TO LK-PARM-STATUS
+              END-IF
+           END-IF
+           OPEN I-O F-XREF
+           IF WKS-FS-XREF = '35'
+              OPEN OUTPUT F-XREF
+              CLOSE F-XREF
+              OPEN I-O F-XREF
+           END-IF
+           IF WKS-FS-XREF NOT = '00'
+              DISPLAY 'ERROR AL ABRIR CLIENTES-EMPLEADOS.DAT, STATUS: '
+                      WKS-FS-XREF
+              MOVE 1 TO WKS-TERMINA
+              IF WKS-MODO-BATCH = "B"
+                 MOVE '90' TO LK-PARM-STATUS
+              END-IF
+           END-IF
+           IF WKS-TERMINA NOT = 1
+              IF WKS-MODO-BATCH = "B"
+                 PERFORM 00050-REPORTE-ETIQUETAS
+              ELSE
+                 DISPLAY 'PROGRAMA GENERADOR DE ARCHIVO CLIENTES'
+                 PERFORM 00010-MENU UNTIL WKS-TERMINA = 1
+              END-IF
+           END-IF
+           CLOSE F-ARCHIVO
+           IF WKS-FS-ARCHIVO NOT = '00'
+              DISPLAY 'ERROR AL CERRAR CLIENTES.DAT, STATUS: '
+                      WKS-FS-ARCHIVO
+           END-IF
+           CLOSE F-XREF
+           IF WKS-FS-XREF NOT = '00'
+              DISPLAY 'ERROR AL CERRAR CLIENTES-EMPLEADOS.DAT, STATUS: '
+                      WKS-FS-XREF
+           END-IF
+           DISPLAY 'TERMINA PROGRAMA.'.
+
+       00010-MENU.
+
+           DISPLAY 'A. ALTA  C. CONSULTA DE CLIENTE  '
+                   'E. ETIQUETAS DE ENVIO  S. SALIR'
+           ACCEPT WKS-OPCION
+           IF WKS-OPC-ALTA
+              PERFORM 00020-CAPTURA-CLIENTE
+              ELSE
+              IF WKS-OPC-CONSULTA
+                 PERFORM 00040-CONSULTA-CLIENTE
+              ELSE
+              IF WKS-OPC-ETIQUETAS
+                 PERFORM 00050-REPORTE-ETIQUETAS
+              ELSE
+              IF WKS-OPC-SALIR
+                 MOVE 1 TO WKS-TERMINA
+              ELSE
+                 DISPLAY 'OPCION INVALIDA, VERIFIQUE.'.
+
+       00020-CAPTURA-CLIENTE.
+      *Agrega un cliente nuevo; el telefono es la llave del archivo.
+      *Nombre y apellidos se piden por separado (en vez de UNSTRING
+      *sobre un solo campo) para que los apellidos compuestos no se
+      *pierdan.
+           PERFORM 00024-CAPTURA-NOMBRE-C
+           MOVE WKS-NOMBRE-TEMP TO WKS-NOMBRE-C
+
+           PERFORM 00025-CAPTURA-APELLIDOS-C
+           MOVE WKS-NOMBRE-TEMP TO WKS-APELLIDOS-C
+
+           PERFORM 00021-CAPTURA-TELEFONO
+           MOVE WKS-TELEFONO TO RC-TELEFONO
+           PERFORM 00023-VERIFICA-DUPLICADO
+           IF WKS-CANCELA-ALTA = 1
+              DISPLAY 'ALTA CANCELADA.'
+           ELSE
+              DISPLAY 'CALLE: '
+              ACCEPT WKS-CALLE
+              DISPLAY 'NUMERO: '
+              ACCEPT WKS-NUMERO
+              DISPLAY 'COLONIA: '
+              ACCEPT WKS-COLONIA
+              DISPLAY 'CIUDAD: '
+              ACCEPT WKS-CIUDAD
+              DISPLAY 'CODIGO POSTAL: '
+              ACCEPT WKS-CP
+              MOVE WKS-NOMBRE-C     TO RC-NOMBRE
+              MOVE WKS-APELLIDOS-C  TO RC-APELLIDOS
+
+              MOVE WKS-CALLE      TO RC-CALLE
+              MOVE WKS-NUMERO     TO RC-NUMERO
+              MOVE WKS-COLONIA    TO RC-COLONIA
+              MOVE WKS-CIUDAD     TO RC-CIUDAD
+              MOVE WKS-CP         TO RC-CP
+
+              DISPLAY 'PASATIEMPO FAVORITO DEL CLIENTE: '
+              ACCEPT WKS-PASATIEMPO
+              DISPLAY 'COLOR FAVORITO DEL CLIENTE: '
+              ACCEPT WKS-COLOR
+              MOVE WKS-PASATIEMPO TO RC-PASATIEMPO
+              MOVE WKS-COLOR      TO RC-COLOR
+
+              WRITE REG-CLIENTE
+                 INVALID KEY
+                    DISPLAY 'YA EXISTE UN CLIENTE CON ESE TELEFONO.'
+                 NOT INVALID KEY
+                    PERFORM 00027-CAPTURA-XREF
+              END-WRITE
+              IF WKS-FS-ARCHIVO NOT = '00' AND WKS-FS-ARCHIVO NOT = '22'
+                 DISPLAY 'ERROR AL GRABAR CLIENTE, STATUS: '
+                         WKS-FS-ARCHIVO
+              END-IF
+           END-IF
+           PERFORM 00022-OTRO-CLIENTE.
+
+       00027-CAPTURA-XREF.
+      *Si el cliente tambien es empleado, liga su telefono con su ID
+      *de trabajador en CLIENTES-EMPLEADOS.DAT.
+           DISPLAY 'EL CLIENTE ES TAMBIEN EMPLEADO? S.SI N.NO'
+           ACCEPT WKS-ES-EMPLEADO
+           IF WKS-ES-EMPL-SI
+              DISPLAY 'ID DE TRABAJADOR: '
+              ACCEPT WKS-ID-TRAB-XREF
+              MOVE RC-TELEFONO     TO XR-TELEFONO
+              MOVE WKS-ID-TRAB-XREF TO XR-ID-TRAB
+              WRITE REG-XREF
+                 INVALID KEY
+                    DISPLAY 'YA EXISTE UNA LIGA PARA ESE TELEFONO.'
+              END-WRITE
+              IF WKS-FS-XREF NOT = '00' AND WKS-FS-XREF NOT = '22'
+                 DISPLAY 'ERROR AL GRABAR LIGA, STATUS: '
+                         WKS-FS-XREF
+              END-IF
+           END-IF.
+
+       00023-VERIFICA-DUPLICADO.
+      *Busca el telefono capturado (RC-TELEFONO) antes de pedir el
+      *resto de los datos, para no hacer teclear todo el alta si el
+      *cliente ya existe.
+           MOVE ZERO TO WKS-CANCELA-ALTA
+           READ F-ARCHIVO
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 DISPLAY 'YA EXISTE UN CLIENTE CON ESE TELEFONO: '
+                         RC-NOMBRE ' ' RC-APELLIDOS
+                 DISPLAY 'DESEA CONTINUAR CON EL ALTA? S.SI N.NO'
+                 ACCEPT WKS-OPCION
+                 IF WKS-OPC-N
+                    MOVE 1 TO WKS-CANCELA-ALTA
+                 END-IF
+           END-READ
+           IF WKS-FS-ARCHIVO NOT = '00' AND WKS-FS-ARCHIVO NOT = '23'
+              DISPLAY 'ERROR AL CONSULTAR CLIENTES.DAT, STATUS: '
+                      WKS-FS-ARCHIVO
+           END-IF.
+
+       00022-OTRO-CLIENTE.
+      *Permite capturar varios clientes en una sola corrida.
+           DISPLAY 'DESEA CAPTURAR OTRO CLIENTE? S-SI, N-NO'
+           ACCEPT WKS-OTRA
+           IF WKS-OTRA-SI
+              PERFORM 00020-CAPTURA-CLIENTE
+              ELSE
+              IF WKS-OTRA-NO
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY 'OPCION INVALIDA, VERIFIQUE.'
+                 PERFORM 00022-OTRO-CLIENTE.
+
+       00026-LIMPIA-VALIDA-NOMBRE.
+      *Quita digitos y pasa a mayusculas el nombre recien tecleado en
+      *WKS-NOMBRE-TEMP, y rechaza un nombre que quede en blanco.
+           INSPECT WKS-NOMBRE-TEMP REPLACING ALL '0' BY SPACE
+                                              ALL '1' BY SPACE
+                                              ALL '2' BY SPACE
+                                              ALL '3' BY SPACE
+                                              ALL '4' BY SPACE
+                                              ALL '5' BY SPACE
+                                              ALL '6' BY SPACE
+                                              ALL '7' BY SPACE
+                                              ALL '8' BY SPACE
+                                              ALL '9' BY SPACE
+           INSPECT WKS-NOMBRE-TEMP CONVERTING
+                   'abcdefghijklmnopqrstuvwxyz' TO
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           MOVE ZERO TO WKS-CONT-BLANCOS
+           INSPECT WKS-NOMBRE-TEMP TALLYING WKS-CONT-BLANCOS
+                   FOR ALL SPACE
+           IF WKS-CONT-BLANCOS >= 50
+              MOVE 1 TO WKS-NOMBRE-INVALIDO
+           ELSE
+              MOVE 0 TO WKS-NOMBRE-INVALIDO
+           END-IF.
+
+       00024-CAPTURA-NOMBRE-C.
+
+           DISPLAY 'NOMBRE(S) DEL CLIENTE: '
+           ACCEPT WKS-NOMBRE-TEMP
+           PERFORM 00026-LIMPIA-VALIDA-NOMBRE
+           IF WKS-NOMBRE-INVALIDO = 1
+              DISPLAY 'NOMBRE INVALIDO, NO PUEDE QUEDAR EN BLANCO.'
+              PERFORM 00024-CAPTURA-NOMBRE-C
+           END-IF.
+
+       00025-CAPTURA-APELLIDOS-C.
+
+           DISPLAY 'APELLIDOS DEL CLIENTE: '
+           ACCEPT WKS-NOMBRE-TEMP
+           PERFORM 00026-LIMPIA-VALIDA-NOMBRE
+           IF WKS-NOMBRE-INVALIDO = 1
+              DISPLAY 'APELLIDOS INVALIDOS, NO PUEDEN QUEDAR EN BLANCO.'
+              PERFORM 00025-CAPTURA-APELLIDOS-C
+           END-IF.
+
+       00021-CAPTURA-TELEFONO.
+      *Exige 10 digitos numericos, rechaza ladas que inicien en cero
+      *y numeros obviamente incorrectos como puro cero.
+           DISPLAY 'TELEFONO CLIENTE (10 DIGITOS): '
+           ACCEPT WKS-TELEFONO-ALFA
+           IF WKS-TELEFONO-ALFA NOT NUMERIC
+              DISPLAY 'TELEFONO INVALIDO, DEBE SER NUMERICO.'
+              PERFORM 00021-CAPTURA-TELEFONO
+           ELSE
+           IF WKS-TELEFONO-ALFA(1:1) = '0'
+              DISPLAY 'TELEFONO INVALIDO, LA LADA NO PUEDE INICIAR '
+                      'EN CERO.'
+              PERFORM 00021-CAPTURA-TELEFONO
+           ELSE
+           IF WKS-TELEFONO-ALFA = '0000000000'
+              DISPLAY 'TELEFONO INVALIDO, NO PUEDE SER TODO CEROS.'
+              PERFORM 00021-CAPTURA-TELEFONO
+           ELSE
+              MOVE WKS-TELEFONO-ALFA TO WKS-TELEFONO
+           END-IF
+           END-IF.
+
+       00040-CONSULTA-CLIENTE.
+      *Busca un cliente por telefono (llave del archivo) y despliega
+      *sus datos si lo encuentra.
+           DISPLAY 'TELEFONO DEL CLIENTE A CONSULTAR: '
+           ACCEPT WKS-TEL-BUSCA
+           MOVE WKS-TEL-BUSCA TO RC-TELEFONO
+           READ F-ARCHIVO
+              INVALID KEY
+                 DISPLAY 'CLIENTE NO ENCONTRADO.'
+              NOT INVALID KEY
+                 DISPLAY 'NOMBRE: ' RC-NOMBRE
+                 DISPLAY 'APELLIDOS: ' RC-APELLIDOS
+                 DISPLAY 'CALLE: ' RC-CALLE ' NUM. ' RC-NUMERO
+                 DISPLAY 'COLONIA: ' RC-COLONIA
+                 DISPLAY 'CIUDAD: ' RC-CIUDAD
+                 DISPLAY 'CODIGO POSTAL: ' RC-CP
+                 DISPLAY 'TELEFONO: ' RC-TELEFONO
+                 DISPLAY 'PASATIEMPO: ' RC-PASATIEMPO
+                 DISPLAY 'COLOR: ' RC-COLOR
+                 PERFORM 00041-CONSULTA-XREF
+           END-READ
+           IF WKS-FS-ARCHIVO NOT = '00' AND WKS-FS-ARCHIVO NOT = '23'
+              DISPLAY 'ERROR AL CONSULTAR CLIENTES.DAT, STATUS: '
+                      WKS-FS-ARCHIVO
+           END-IF.
+
+       00050-REPORTE-ETIQUETAS.
+      *Recorre el archivo de clientes en orden de telefono y escribe
+      *una etiqueta de envio por cliente en CLIENTES-ETIQUETAS.TXT.
+           OPEN OUTPUT F-ETIQUETAS
+           IF WKS-FS-ETIQ NOT = '00'
+              DISPLAY 'ERROR AL ABRIR CLIENTES-ETIQUETAS.TXT, STATUS: '
+                      WKS-FS-ETIQ
+           END-IF
+           MOVE ZERO TO RC-TELEFONO
+           START F-ARCHIVO KEY IS NOT LESS THAN RC-TELEFONO
+              INVALID KEY MOVE "10" TO WKS-FS-ARCHIVO
+              NOT INVALID KEY MOVE "00" TO WKS-FS-ARCHIVO
+           END-START
+           PERFORM 00051-REPORTE-ETIQUETA-RENGLON
+              UNTIL WKS-FS-ARCHIVO = "10"
+           CLOSE F-ETIQUETAS
+           IF WKS-FS-ETIQ NOT = '00'
+              DISPLAY 'ERROR AL CERRAR CLIENTES-ETIQUETAS.TXT, STATUS: '
+                      WKS-FS-ETIQ
+           END-IF
+           DISPLAY "REPORTE GENERADO EN CLIENTES-ETIQUETAS.TXT".
+
+       00051-REPORTE-ETIQUETA-RENGLON.
+           READ F-ARCHIVO NEXT RECORD
+              AT END MOVE "10" TO WKS-FS-ARCHIVO
+              NOT AT END
+                 MOVE SPACES TO REG-ETIQUETA
+                 STRING RC-NOMBRE DELIMITED BY "  "
+                        " " DELIMITED BY SIZE
+                        RC-APELLIDOS DELIMITED BY "  "
+                        INTO REG-ETIQUETA
+                 WRITE REG-ETIQUETA
+                 IF WKS-FS-ETIQ NOT = '00'
+                    DISPLAY 'ERROR AL ESCRIBIR ETIQUETA, STATUS: '
+                            WKS-FS-ETIQ
+                 END-IF
+                 MOVE SPACES TO REG-ETIQUETA
+                 STRING RC-CALLE DELIMITED BY "  "
+                        " NUM. " DELIMITED BY SIZE
+                        RC-NUMERO DELIMITED BY "  "
+                        INTO REG-ETIQUETA
+                 WRITE REG-ETIQUETA
+                 IF WKS-FS-ETIQ NOT = '00'
+                    DISPLAY 'ERROR AL ESCRIBIR ETIQUETA, STATUS: '
+                            WKS-FS-ETIQ
+                 END-IF
+                 MOVE SPACES TO REG-ETIQUETA
+                 STRING RC-COLONIA DELIMITED BY "  "
+                        INTO REG-ETIQUETA
+                 WRITE REG-ETIQUETA
+                 IF WKS-FS-ETIQ NOT = '00'
+                    DISPLAY 'ERROR AL ESCRIBIR ETIQUETA, STATUS: '
+                            WKS-FS-ETIQ
+                 END-IF
+                 MOVE SPACES TO REG-ETIQUETA
+                 STRING RC-CIUDAD DELIMITED BY "  "
+                        ", C.P. " DELIMITED BY SIZE
+                        RC-CP DELIMITED BY SIZE
+                        INTO REG-ETIQUETA
+                 WRITE REG-ETIQUETA
+                 IF WKS-FS-ETIQ NOT = '00'
+                    DISPLAY 'ERROR AL ESCRIBIR ETIQUETA, STATUS: '
+                            WKS-FS-ETIQ
+                 END-IF
+                 MOVE SPACES TO REG-ETIQUETA
+                 WRITE REG-ETIQUETA
+                 IF WKS-FS-ETIQ NOT = '00'
+                    DISPLAY 'ERROR AL ESCRIBIR ETIQUETA, STATUS: '
+                            WKS-FS-ETIQ
+                 END-IF
+           END-READ.
+
+       00041-CONSULTA-XREF.
+      *Si el cliente consultado tambien es empleado, muestra su ID
+      *de trabajador ligado en CLIENTES-EMPLEADOS.DAT.
+           MOVE RC-TELEFONO TO XR-TELEFONO
+           READ F-XREF
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 DISPLAY 'ID DE TRABAJADOR LIGADO: ' XR-ID-TRAB
+           END-READ.
+
+       END PROGRAM ARCHIVOS.
