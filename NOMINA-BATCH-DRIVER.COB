@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMINA-BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LOG-BATCH ASSIGN TO 'NOMINA-BATCH.LOG'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-LOG-BATCH.
+       01 REG-LOG-BATCH            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 WKS-FS-LOG               PIC X(02).
+       77 WKS-FECHA-HOY            PIC 9(08).
+       77 WKS-HORA-HOY             PIC 9(08).
+       77 WKS-PARM-MODO            PIC X(01) VALUE "B".
+       77 WKS-PARM-STATUS          PIC X(02).
+       77 WKS-RENGLON-LOG          PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+      *Corrida nocturna: ejecuta en orden los programas que tocan
+      *archivos compartidos, para que cada uno vea los totales del
+      *dia ya actualizados por el anterior. Cada uno se invoca en
+      *modo batch (WKS-PARM-MODO = "B") para que no se quede
+      *esperando una respuesta de teclado que nunca llegara, y el
+      *resultado de cada paso queda escrito en NOMINA-BATCH.LOG.
+           PERFORM 00001-ABRE-LOG
+           PERFORM 00002-ESCRIBE-LOG-INICIO
+
+           PERFORM 00010-CORRE-NOMINA
+           PERFORM 00011-CORRE-ARCHIVOS
+           PERFORM 00012-CORRE-CALCULADOR-IVA
+
+           PERFORM 00003-ESCRIBE-LOG-FIN
+           CLOSE F-LOG-BATCH
+
+           STOP RUN.
+
+       00001-ABRE-LOG.
+           OPEN EXTEND F-LOG-BATCH
+           IF WKS-FS-LOG = '35'
+              OPEN OUTPUT F-LOG-BATCH
+           END-IF
+           IF WKS-FS-LOG NOT = '00'
+              DISPLAY "ERROR AL ABRIR NOMINA-BATCH.LOG, STATUS: "
+                      WKS-FS-LOG
+           END-IF.
+
+       00002-ESCRIBE-LOG-INICIO.
+           ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WKS-HORA-HOY FROM TIME
+           MOVE SPACES TO WKS-RENGLON-LOG
+           STRING WKS-FECHA-HOY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WKS-HORA-HOY DELIMITED BY SIZE
+                  " INICIA PROCESO NOCTURNO." DELIMITED BY SIZE
+                  INTO WKS-RENGLON-LOG
+           MOVE WKS-RENGLON-LOG TO REG-LOG-BATCH
+           WRITE REG-LOG-BATCH.
+
+       00003-ESCRIBE-LOG-FIN.
+           ACCEPT WKS-HORA-HOY FROM TIME
+           MOVE SPACES TO WKS-RENGLON-LOG
+           STRING WKS-FECHA-HOY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WKS-HORA-HOY DELIMITED BY SIZE
+                  " TERMINA PROCESO NOCTURNO." DELIMITED BY SIZE
+                  INTO WKS-RENGLON-LOG
+           MOVE WKS-RENGLON-LOG TO REG-LOG-BATCH
+           WRITE REG-LOG-BATCH.
+
+       00010-CORRE-NOMINA.
+           DISPLAY "EJECUTANDO NOMINA..."
+           MOVE "B" TO WKS-PARM-MODO
+           MOVE SPACES TO WKS-PARM-STATUS
+           CALL "NOMINA-BATCH" USING WKS-PARM-MODO WKS-PARM-STATUS
+              ON EXCEPTION
+                 MOVE "99" TO WKS-PARM-STATUS
+           END-CALL
+           MOVE SPACES TO WKS-RENGLON-LOG
+           STRING "NOMINA: STATUS " DELIMITED BY SIZE
+                  WKS-PARM-STATUS DELIMITED BY SIZE
+                  INTO WKS-RENGLON-LOG
+           MOVE WKS-RENGLON-LOG TO REG-LOG-BATCH
+           WRITE REG-LOG-BATCH.
+
+       00011-CORRE-ARCHIVOS.
+           DISPLAY "EJECUTANDO ARCHIVOS DE CLIENTES..."
+           MOVE "B" TO WKS-PARM-MODO
+           MOVE SPACES TO WKS-PARM-STATUS
+           CALL "ARCHIVOS-BATCH" USING WKS-PARM-MODO WKS-PARM-STATUS
+              ON EXCEPTION
+                 MOVE "99" TO WKS-PARM-STATUS
+           END-CALL
+           MOVE SPACES TO WKS-RENGLON-LOG
+           STRING "ARCHIVOS: STATUS " DELIMITED BY SIZE
+                  WKS-PARM-STATUS DELIMITED BY SIZE
+                  INTO WKS-RENGLON-LOG
+           MOVE WKS-RENGLON-LOG TO REG-LOG-BATCH
+           WRITE REG-LOG-BATCH.
+
+       00012-CORRE-CALCULADOR-IVA.
+           DISPLAY "EJECUTANDO CALCULADOR DE IVA..."
+           MOVE "B" TO WKS-PARM-MODO
+           MOVE SPACES TO WKS-PARM-STATUS
+           CALL "CALCULADOR-IVA-BATCH" USING WKS-PARM-MODO
+                                             WKS-PARM-STATUS
+              ON EXCEPTION
+                 MOVE "99" TO WKS-PARM-STATUS
+           END-CALL
+           MOVE SPACES TO WKS-RENGLON-LOG
+           STRING "CALCULADOR-IVA: STATUS " DELIMITED BY SIZE
+                  WKS-PARM-STATUS DELIMITED BY SIZE
+                  INTO WKS-RENGLON-LOG
+           MOVE WKS-RENGLON-LOG TO REG-LOG-BATCH
+           WRITE REG-LOG-BATCH.
+
+       END PROGRAM NOMINA-BATCH-DRIVER.
