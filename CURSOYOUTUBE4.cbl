@@ -6,8 +6,26 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-HIST-CALC ASSIGN TO 'CALCULADORA-HISTORIAL.TXT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-HIST.
+           SELECT F-LOTE ASSIGN TO 'CALCULADORA-LOTE.TXT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-LOTE.
+
        DATA DIVISION.
        FILE SECTION.
+       FD F-HIST-CALC.
+       01 REG-HIST-CALC          PIC X(60).
+
+       FD F-LOTE.
+      *Cada renglon trae NUM1,OPCION,NUM2 separados por comas.
+       01 REG-LOTE               PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-NUM1      PIC S9(5)V99.
        77 WS-NUM2      PIC S9(5)V99.
@@ -18,6 +36,25 @@
        77 WS-RES-FORMAT PIC -Z(10).9(2).
        77 WS-RESIDUO PIC 9(4).
 
+       77 WS-FS-HIST       PIC X(02).
+       77 WS-FECHA-HOY     PIC 9(08).
+       01 WS-LIN-HIST-CALC.
+           02 WS-LH-FECHA      PIC 9(08).
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 WS-LH-NUM1       PIC -Z(5).99.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 WS-LH-OPCION     PIC X(01).
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 WS-LH-NUM2       PIC -Z(5).99.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 WS-LH-RESULTADO  PIC -Z(10).99.
+
+       77 WS-FS-LOTE       PIC X(02).
+       77 WS-LOTE-NUM1     PIC X(08).
+       77 WS-LOTE-OPCION   PIC X(01).
+       77 WS-LOTE-NUM2     PIC X(08).
+       77 WS-MODO-LOTE     PIC 9(1) VALUE ZERO.
+
 
        PROCEDURE DIVISION.
 
@@ -30,6 +67,7 @@
        00000-CALCULADORA.
 
            DISPLAY "1. USAR CALCULADORA. 2. SALIR. "
+      -    "3. MODO LOTE (ARCHIVO DE TRANSACCIONES). "
            DISPLAY " ".
            ACCEPT WS-ELECCION.
 
@@ -37,9 +75,12 @@
            IF WS-ELECCION=1
            PERFORM 00001-PEDIR-DATOS
            PERFORM 00002-EJECUTAR-OPERACION
+           PERFORM 00003-GRABA-HISTORIAL
 
            ELSE IF WS-ELECCION=2
                NEXT SENTENCE
+           ELSE IF WS-ELECCION=3
+               PERFORM 00004-MODO-LOTE
            ELSE
                DISPLAY "OPCION INVALIDA, VERIFIQUE.".
 
@@ -78,8 +119,14 @@
               MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
            ELSE
            IF WS-OPCION2="D" OR "E"
-              DIVIDE WS-NUM1 INTO WS-NUM2 GIVING WS-RESULTADO
-              REMAINDER WS-RESIDUO
+              IF WS-NUM1 = 0
+                 DISPLAY "NO SE PUEDE DIVIDIR ENTRE CERO."
+                 MOVE ZERO TO WS-RESULTADO
+                 MOVE ZERO TO WS-RESIDUO
+              ELSE
+                 DIVIDE WS-NUM1 INTO WS-NUM2 GIVING WS-RESULTADO
+                    REMAINDER WS-RESIDUO
+              END-IF
            ELSE
            IF WS-OPCION2="F"
               COMPUTE WS-RESULTADO= WS-NUM1 ** WS-NUM2
@@ -96,7 +143,54 @@
            IF WS-OPCION2= "E"
               DISPLAY WS-RESIDUO.
 
-           STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR...".
+           IF WS-MODO-LOTE NOT = 1
+              STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR...".
+
 
+       00003-GRABA-HISTORIAL.
+      *Agrega un renglon a CALCULADORA-HISTORIAL.TXT con la operacion
+      *que se acaba de ejecutar, para dejar rastro de cada corrida.
+           IF WS-OPCION2 = "S" OR "R" OR "M" OR "D" OR "E" OR "F" OR "G"
+              ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+              MOVE WS-FECHA-HOY  TO WS-LH-FECHA
+              MOVE WS-NUM1       TO WS-LH-NUM1
+              MOVE WS-OPCION2    TO WS-LH-OPCION
+              MOVE WS-NUM2       TO WS-LH-NUM2
+              MOVE WS-RESULTADO  TO WS-LH-RESULTADO
+              OPEN EXTEND F-HIST-CALC
+              IF WS-FS-HIST = '35'
+                 OPEN OUTPUT F-HIST-CALC
+              END-IF
+              WRITE REG-HIST-CALC FROM WS-LIN-HIST-CALC
+              CLOSE F-HIST-CALC
+           END-IF.
+
+       00004-MODO-LOTE.
+      *Procesa un archivo de transacciones con varias operaciones en
+      *una sola corrida, una por renglon (NUM1,OPCION,NUM2).
+           OPEN INPUT F-LOTE
+           IF WS-FS-LOTE = '35'
+              DISPLAY "NO EXISTE ARCHIVO DE TRANSACCIONES EN LOTE."
+           ELSE
+              MOVE 1 TO WS-MODO-LOTE
+              PERFORM 00005-PROCESA-LOTE UNTIL WS-FS-LOTE = '10'
+              MOVE ZERO TO WS-MODO-LOTE
+              CLOSE F-LOTE
+           END-IF.
+
+       00005-PROCESA-LOTE.
+
+           READ F-LOTE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 UNSTRING REG-LOTE DELIMITED BY ','
+                    INTO WS-LOTE-NUM1 WS-LOTE-OPCION WS-LOTE-NUM2
+                 MOVE WS-LOTE-NUM1 TO WS-NUM1
+                 MOVE WS-LOTE-NUM2 TO WS-NUM2
+                 MOVE FUNCTION UPPER-CASE (WS-LOTE-OPCION) TO WS-OPCION2
+                 PERFORM 00002-EJECUTAR-OPERACION
+                 PERFORM 00003-GRABA-HISTORIAL
+           END-READ.
 
        END PROGRAM CALCULADORA.
