@@ -1,72 +1,244 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADOR-IVA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 NUM-1 PIC S9(5)V99.
-       77 NUM-2 PIC S9(5)V99.
-       77 NUM-3 PIC S9(5)V99.
-       77 NUM-4 PIC S9(5)V99.
-       77 NUM-5 PIC S9(5)V99.
-       77 TOTAL PIC S9(10)99.
-       77 IVA PIC ZZZZZ9.99.
-       77 FORMAT-TOTAL PIC ZZZZZ9.99.
-
-
-       PROCEDURE DIVISION.
-       MAIN.
-
-           DISPLAY "CALCULADOR IVA".
-
-           PERFORM 100000-CARGA.
-
-           PERFORM 200000-CALCULO.
-
-           PERFORM 300000-RESULTADO.
-
-           STOP RUN.
-
-
-       100000-CARGA.
-
-           DISPLAY "INGRESE PRIMER CIFRA: ".
-           ACCEPT NUM-1.
-           DISPLAY "INGRESE SEGUNDA CIFRA: ".
-           ACCEPT NUM-2.
-           DISPLAY "INGRESE TERCER CIFRA: ".
-           ACCEPT NUM-3.
-           DISPLAY "INGRESE CUARTA CIFRA: ".
-           ACCEPT NUM-4.
-           DISPLAY "INGRESE QUINTA CIFRA: ".
-           ACCEPT NUM-5.
-
-
-
-
-       200000-CALCULO.
-
-           COMPUTE TOTAL = (NUM-1 + NUM-2 + NUM-3 + NUM-4 + NUM-5).
-           COMPUTE IVA = TOTAL * 0.21.
-           MOVE TOTAL TO FORMAT-TOTAL.
-
-
-
-       300000-RESULTADO.
-
-           DISPLAY "TOTAL ES: " FORMAT-TOTAL.
-           DISPLAY "IVA ES: " IVA.
-
-
-
-
-
-
-
-       END PROGRAM CALCULADOR-IVA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADOR-IVA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-HIST-IVA ASSIGN TO 'IVA-HISTORIAL.TXT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-HIST.
+           SELECT F-CONTROL-MES ASSIGN TO 'IVA-CONTROL-MES.DAT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WKS-FS-CTRL-MES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-HIST-IVA.
+       01 REG-HIST-IVA           PIC X(60).
+
+       FD F-CONTROL-MES.
+      *Un solo renglon con el mes en curso y sus totales acumulados,
+      *para que el corte mensual sobreviva entre corridas.
+       01 REG-CONTROL-MES.
+           02 CM-ANOMES             PIC 9(06).
+           02 CM-TOTAL-ACUM         PIC 9(10)V99.
+           02 CM-IVA-ACUM           PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 WKS-NUM-ITEMS PIC 9(2).
+       01 WKS-ITEMS OCCURS 1 TO 50 TIMES DEPENDING ON WKS-NUM-ITEMS
+                                    INDEXED BY WKS-IDX.
+           02 WKS-DESCRIPCION PIC X(20).
+           02 WKS-IMPORTE PIC S9(5)V99.
+           02 WKS-IMPORTE-FORMATO PIC ZZZZ9.99.
+
+       77 TOTAL PIC S9(10)V99.
+       77 WKS-IVA-MONTO PIC S9(10)V99.
+       77 IVA PIC ZZZZZ9.99.
+       77 FORMAT-TOTAL PIC ZZZZZZZZ9.99.
+       77 WKS-IVA-TASA PIC 9(2)V99.
+       77 WKS-DESCTO-TASA PIC 9(2)V99.
+       77 WKS-MONEDA PIC X(03).
+       77 WKS-TIPO-CAMBIO PIC 9(3)V9999.
+       77 WKS-DESCTO-MONTO PIC S9(10)V99.
+       77 TOTAL-NETO PIC S9(10)V99.
+       77 FORMAT-NETO PIC ZZZZZZZZ9.99.
+
+       77 WKS-FS-HIST          PIC X(02).
+       77 WKS-FS-CTRL-MES      PIC X(02).
+       77 WKS-FECHA-HOY        PIC 9(08).
+       77 WKS-ANOMES-HOY       PIC 9(06).
+       01 WKS-LIN-HIST-IVA.
+           02 WKS-LH-FECHA      PIC 9(08).
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 WKS-LH-TOTAL      PIC ZZZZZZZZ9.99.
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 WKS-LH-IVA        PIC ZZZZZZZZ9.99.
+
+       77 WKS-MODO-BATCH       PIC X(01).
+
+       LINKAGE SECTION.
+       01 LK-PARM-MODO         PIC X(01).
+       01 LK-PARM-STATUS       PIC X(02).
+
+       PROCEDURE DIVISION.
+      *El punto de entrada principal no lleva USING, para que el
+      *programa siga arrancando por su cuenta como ejecutable
+      *independiente, igual que siempre. La corrida nocturna en
+      *modo batch entra por el punto de entrada CALCULADOR-IVA-BATCH,
+      *mas abajo, que si recibe parametros via LINKAGE.
+       MAIN.
+
+           MOVE SPACES TO WKS-MODO-BATCH
+           PERFORM MAIN-CUERPO
+           GOBACK.
+
+       ENTRADA-BATCH.
+           ENTRY "CALCULADOR-IVA-BATCH" USING LK-PARM-MODO
+                                              LK-PARM-STATUS.
+           MOVE SPACES TO WKS-MODO-BATCH
+           MOVE LK-PARM-MODO TO WKS-MODO-BATCH
+           MOVE "00" TO LK-PARM-STATUS
+           PERFORM MAIN-CUERPO
+           GOBACK.
+
+       MAIN-CUERPO.
+
+           IF WKS-MODO-BATCH = "B"
+      *No hay todavia una fuente de facturas para la corrida
+      *nocturna (las partidas se siguen capturando a mano), asi
+      *que en modo batch el programa no hace nada mas que avisar
+      *y regresar el control al driver sin tocar ningun archivo.
+              DISPLAY "CALCULADOR IVA: MODO BATCH SIN FACTURAS "
+                      "PENDIENTES, NO SE PROCESA NADA."
+           ELSE
+              DISPLAY "CALCULADOR IVA"
+
+              PERFORM 100000-CARGA
+
+              PERFORM 200000-CALCULO
+
+              PERFORM 300000-RESULTADO
+
+              PERFORM 350000-IMPRIME-RECIBO
+
+              PERFORM 400000-GRABA-HISTORIAL
+
+              PERFORM 500000-ACTUALIZA-MES
+           END-IF.
+
+
+       100000-CARGA.
+
+           DISPLAY "MONEDA DE LAS PARTIDAS (MXN, USD, EUR, ETC.): ".
+           ACCEPT WKS-MONEDA.
+           IF WKS-MONEDA = "MXN"
+              MOVE 1 TO WKS-TIPO-CAMBIO
+           ELSE
+              DISPLAY "TIPO DE CAMBIO A PESOS (EJ. 017.5000): "
+              ACCEPT WKS-TIPO-CAMBIO
+           END-IF.
+           PERFORM 105000-CAPTURA-NUM-ITEMS.
+           SET WKS-IDX TO 1.
+           PERFORM 110000-CARGA-ITEM UNTIL WKS-IDX > WKS-NUM-ITEMS.
+           DISPLAY "TASA DE IVA A APLICAR (EJ. 16.00): ".
+           ACCEPT WKS-IVA-TASA.
+           DISPLAY "PORCENTAJE DE DESCUENTO A APLICAR (EJ. 00.00): ".
+           ACCEPT WKS-DESCTO-TASA.
+
+       105000-CAPTURA-NUM-ITEMS.
+      *Valida que el numero de partidas capturado quepa en la tabla
+      *WKS-ITEMS (maximo 50).
+           DISPLAY "CUANTAS PARTIDAS VA A CAPTURAR: ".
+           ACCEPT WKS-NUM-ITEMS.
+           IF WKS-NUM-ITEMS NOT > 0 OR WKS-NUM-ITEMS > 50
+              DISPLAY "NUMERO DE PARTIDAS INVALIDO, DEBE SER MAYOR "
+                      "A CERO Y MENOR O IGUAL A 50."
+              PERFORM 105000-CAPTURA-NUM-ITEMS
+           END-IF.
+
+       110000-CARGA-ITEM.
+
+           DISPLAY "DESCRIPCION DE LA PARTIDA " WKS-IDX ": ".
+           ACCEPT WKS-DESCRIPCION(WKS-IDX).
+           DISPLAY "INGRESE IMPORTE DE LA PARTIDA " WKS-IDX ": ".
+           ACCEPT WKS-IMPORTE(WKS-IDX).
+           IF WKS-MONEDA NOT = "MXN"
+              COMPUTE WKS-IMPORTE(WKS-IDX) =
+                      WKS-IMPORTE(WKS-IDX) * WKS-TIPO-CAMBIO
+           END-IF.
+           MOVE WKS-IMPORTE(WKS-IDX) TO WKS-IMPORTE-FORMATO(WKS-IDX).
+           SET WKS-IDX UP BY 1.
+
+
+       200000-CALCULO.
+
+           MOVE ZERO TO TOTAL.
+           SET WKS-IDX TO 1.
+           PERFORM 210000-SUMA-ITEM UNTIL WKS-IDX > WKS-NUM-ITEMS.
+           COMPUTE WKS-DESCTO-MONTO = TOTAL * (WKS-DESCTO-TASA / 100).
+           COMPUTE TOTAL-NETO = TOTAL - WKS-DESCTO-MONTO.
+           COMPUTE WKS-IVA-MONTO = TOTAL-NETO * (WKS-IVA-TASA / 100).
+           MOVE WKS-IVA-MONTO TO IVA.
+           MOVE TOTAL TO FORMAT-TOTAL.
+           MOVE TOTAL-NETO TO FORMAT-NETO.
+
+       210000-SUMA-ITEM.
+
+           ADD WKS-IMPORTE(WKS-IDX) TO TOTAL.
+           SET WKS-IDX UP BY 1.
+
+
+       300000-RESULTADO.
+
+           DISPLAY "MONEDA ORIGINAL: " WKS-MONEDA
+                   "  TIPO DE CAMBIO: " WKS-TIPO-CAMBIO.
+           DISPLAY "TOTAL ES (MXN): " FORMAT-TOTAL.
+           DISPLAY "DESCUENTO APLICADO: " WKS-DESCTO-TASA "%".
+           DISPLAY "TOTAL CON DESCUENTO: " FORMAT-NETO.
+           DISPLAY "IVA ES: " IVA.
+
+
+       350000-IMPRIME-RECIBO.
+      *Recibo con la descripcion e importe de cada partida capturada.
+           DISPLAY "------------ RECIBO ------------".
+           SET WKS-IDX TO 1.
+           PERFORM 360000-IMPRIME-PARTIDA UNTIL WKS-IDX > WKS-NUM-ITEMS.
+           DISPLAY "---------------------------------".
+
+       360000-IMPRIME-PARTIDA.
+
+           DISPLAY WKS-DESCRIPCION(WKS-IDX) "  "
+                   WKS-IMPORTE-FORMATO(WKS-IDX).
+           SET WKS-IDX UP BY 1.
+
+       400000-GRABA-HISTORIAL.
+      *Agrega un renglon a IVA-HISTORIAL.TXT con el total y el IVA de
+      *esta factura, para dejar rastro de cada corrida.
+           ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE WKS-FECHA-HOY TO WKS-LH-FECHA.
+           MOVE TOTAL-NETO    TO WKS-LH-TOTAL.
+           MOVE WKS-IVA-MONTO TO WKS-LH-IVA.
+           OPEN EXTEND F-HIST-IVA.
+           IF WKS-FS-HIST = '35'
+              OPEN OUTPUT F-HIST-IVA
+           END-IF.
+           WRITE REG-HIST-IVA FROM WKS-LIN-HIST-IVA.
+           CLOSE F-HIST-IVA.
+
+       500000-ACTUALIZA-MES.
+      *Acumula el total y el IVA de esta factura en el corte del mes
+      *en curso (IVA-CONTROL-MES.DAT); si cambio de mes, reinicia el
+      *acumulado.
+           MOVE WKS-FECHA-HOY(1:6) TO WKS-ANOMES-HOY.
+           MOVE ZERO TO CM-TOTAL-ACUM.
+           MOVE ZERO TO CM-IVA-ACUM.
+           OPEN INPUT F-CONTROL-MES.
+           IF WKS-FS-CTRL-MES = '00'
+              READ F-CONTROL-MES
+                 NOT AT END
+                    IF CM-ANOMES NOT = WKS-ANOMES-HOY
+                       MOVE ZERO TO CM-TOTAL-ACUM
+                       MOVE ZERO TO CM-IVA-ACUM
+                    END-IF
+              END-READ
+              CLOSE F-CONTROL-MES
+           END-IF.
+           MOVE WKS-ANOMES-HOY TO CM-ANOMES.
+           ADD TOTAL-NETO TO CM-TOTAL-ACUM.
+           ADD WKS-IVA-MONTO TO CM-IVA-ACUM.
+           OPEN OUTPUT F-CONTROL-MES.
+           WRITE REG-CONTROL-MES.
+           CLOSE F-CONTROL-MES.
+           DISPLAY "TOTAL ACUMULADO DEL MES: " CM-TOTAL-ACUM.
+           DISPLAY "IVA ACUMULADO DEL MES: " CM-IVA-ACUM.
+
+
+       END PROGRAM CALCULADOR-IVA.
